@@ -0,0 +1,410 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramTwoTopCustomers.
+       AUTHOR. R C JENKINS.
+      ****************************************************************
+      * This is a companion to ProgramTwo that ranks customers by
+      * sales value instead of listing every customer in full detail.
+      * The sales extract is rolled up per customer the same way
+      * ProgramTwo's group totals are, the per-customer totals are
+      * sorted into descending sales-value order, and the operator's
+      * run-time selection decides what makes the cut: either every
+      * customer whose total exceeds a supplied threshold, or only
+      * the top N customers by value.
+      ****************************************************************
+      * INPUT:
+      *    The SALES EXTRACT contains the following data in each
+      *    record (see SALESREC copybook):
+      *         1. CUSTOMER ID
+      *         2. CUSTOMER NAME
+      *         3. PRODUCT ID
+      *         4. PRODUCT NAME
+      *         5. QUANTITY SOLD
+      *         6. COST PER ITEM
+      *    The operator is prompted at the console for the selection
+      *    mode (T = threshold, N = top N) and the threshold amount or
+      *    the count of customers to list.
+      ****************************************************************
+      * OUTPUT:
+      *    The TOP CUSTOMER EXCEPTION REPORT contains the following:
+      *       DETAIL LINE:
+      *         1. RANK
+      *         2. CUSTOMER ID
+      *         3. CUSTOMER NAME
+      *         4. QUANTITY SOLD TOTAL
+      *         5. SALES VALUE TOTAL
+      ****************************************************************
+      * CALCULATIONS:
+      *    ACCUMULATE PER-CUSTOMER QUANTITY SOLD TOTAL
+      *    ACCUMULATE PER-CUSTOMER SALES VALUE TOTAL
+      *    RANK CUSTOMERS DESCENDING BY SALES VALUE TOTAL
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GOOD-SALES-FILE
+               ASSIGN TO 'PR2FA20G.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-TOTALS-FILE
+               ASSIGN TO 'PR2TC20T.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-TOTALS-FILE
+               ASSIGN TO 'PR2TC20G.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'PR2TC20W.tmp'.
+           SELECT SALES-REPORT-OUT-FILE
+               ASSIGN TO PRINTER 'TopCustomerExceptionReport.txt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  GOOD-SALES-FILE
+           RECORD CONTAINS 64 CHARACTERS.
+
+           COPY SALESREC.
+
+       FD  CUSTOMER-TOTALS-FILE
+           RECORD CONTAINS 45 CHARACTERS.
+
+           COPY CUSTTOT.
+
+       FD  SORTED-TOTALS-FILE
+           RECORD CONTAINS 45 CHARACTERS.
+
+           COPY CUSTTOT
+               REPLACING ==CUSTOMER-TOTAL-RECORD== BY
+                         ==SORTED-TOTAL-RECORD==.
+
+       SD  SORT-WORK-FILE
+           RECORD CONTAINS 45 CHARACTERS.
+
+           COPY CUSTTOT
+               REPLACING ==CUSTOMER-TOTAL-RECORD== BY
+                         ==SORT-TOTAL-RECORD==.
+
+       FD  SALES-REPORT-OUT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  REPORT-RECORD                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-E0F-FLAGS.
+           05 NO-MORE-DATA                 PIC X       VALUE "N".
+           05 FIRST-RECORD                 PIC X(3)    VALUE "YES".
+           05 CUSTOMER-ID-HOLD             PIC 9(5).
+           05 CUSTOMER-NAME-HOLD           PIC X(25).
+
+       01  WS-SELECTION-FIELDS.
+           05 WS-SELECTION-MODE            PIC X(1)    VALUE "T".
+           05 WS-THRESHOLD-VALUE           PIC 9(7)V99 VALUE 0.
+           05 WS-TOP-N-COUNT               PIC 9(3)    VALUE 0.
+           05 WS-RANK-COUNT                PIC 9(3)    VALUE 0.
+           05 WS-LISTED-COUNT              PIC 9(3)    VALUE 0.
+
+       01  WS-DATE.
+           05 WS-YEAR                      PIC 99.
+           05 WS-MONTH                     PIC 99.
+           05 WS-DAY                       PIC 99.
+
+       01  WS-REPORT-FIELDS.
+           05 PROPER-SPACING               PIC 9       VALUE 1.
+
+       01  WS-DETAIL-FIELDS.
+           05 WS-DF-SALES-VALUE            PIC S9(6)V99 VALUE 0.
+
+       01  WS-GROUP-TOTAL-FIELDS.
+           05 WS-GROUP-QTY-SOLD-TOTAL      PIC S9(6)    VALUE 0.
+           05 WS-GROUP-SALES-VALUE-TOTAL   PIC S9(7)V99 VALUE 0.
+
+      ********************    OUTPUT AREA    *************************
+
+       01  REPORT-HEADING-ONE.
+           05                      PIC X(34)       VALUE SPACES.
+           05                      PIC X(11)       VALUE "ASHRALS LTD".
+           05                      PIC X(34)       VALUE SPACES.
+
+       01  REPORT-HEADING-TWO.
+           05                      PIC X(10)       VALUE SPACES.
+           05  H2-DATE.
+               10  H2-MONTH        PIC 99.
+               10                  PIC X           VALUE "/".
+               10  H2-DAY          PIC 99.
+               10                  PIC X           VALUE "/".
+               10  H2-YEAR         PIC 99.
+           05                      PIC X(3)        VALUE SPACES.
+           05                      PIC X(28)       VALUE
+                                       "TOP CUSTOMER EXCEPTION RPT ".
+           05                      PIC X(18)   VALUE SPACES.
+           05                      PIC X(3)    VALUE "RCJ".
+           05                      PIC X(10)    VALUE SPACES.
+
+       01  COLUMN-HEADING-THREE.
+           05                      PIC X(2)    VALUE SPACES.
+           05                      PIC X(4)    VALUE "RANK".
+           05                      PIC X(4)    VALUE SPACES.
+           05                      PIC X(8)    VALUE "CUSTOMER".
+           05                      PIC X(23)   VALUE SPACES.
+           05                      PIC X(3)    VALUE "QTY".
+           05                      PIC X(8)    VALUE SPACES.
+           05                      PIC X(5)    VALUE "SALES".
+           05                      PIC X(10)   VALUE SPACES.
+
+       01  COLUMN-HEADING-FOUR.
+           05                      PIC X(10)   VALUE SPACES.
+           05                      PIC X(2)    VALUE "ID".
+           05                      PIC X(4)    VALUE SPACES.
+           05                      PIC X(4)    VALUE "NAME".
+           05                      PIC X(19)   VALUE SPACES.
+           05                      PIC x(4)    VALUE "SOLD".
+           05                      PIC X(5)    VALUE SPACES.
+           05                      PIC X(5)    VALUE "VALUE".
+           05                      PIC X(10)   VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  DL-RANK              PIC ZZ9.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  DL-CUSTOMER-ID      PIC 9(5).
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  DL-CUSTOMER-NAME    PIC X(25).
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  DL-QTY-SOLD-TOTAL   PIC -ZZZ,ZZ9.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  DL-SALES-VALUE-TOT  PIC $Z,ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+
+       01  THRESHOLD-FOOTER-LINE.
+           05                      PIC X(10)   VALUE SPACES.
+           05                      PIC X(22)   VALUE
+                                       "THRESHOLD APPLIED:   ".
+           05  FL-THRESHOLD        PIC $ZZZ,ZZ9.99.
+           05  FILLER              PIC X(34)   VALUE SPACES.
+
+       01  TOP-N-FOOTER-LINE.
+           05                      PIC X(10)   VALUE SPACES.
+           05                      PIC X(24)   VALUE
+                                       "TOP N REQUESTED:        ".
+           05  FL-TOP-N            PIC ZZ9.
+           05  FILLER              PIC X(43)   VALUE SPACES.
+
+       01  LISTED-COUNT-LINE.
+           05                      PIC X(10)   VALUE SPACES.
+           05                      PIC X(22)   VALUE
+                                       "CUSTOMERS LISTED:    ".
+           05  LL-LISTED-COUNT     PIC ZZ9.
+           05  FILLER              PIC X(45)   VALUE SPACES.
+
+      ****************************************************************
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+
+           PERFORM 150-HOUSEKEEPING
+           PERFORM 170-ACCUMULATE-CUSTOMER-TOTALS-ROUTINE
+           PERFORM 175-SORT-CUSTOMER-TOTALS-ROUTINE
+           PERFORM 200-WRITE-REPORT-HEADERS-ROUTINE
+           PERFORM 250-WRITE-COLUMN-HEADERS-ROUTINE
+           PERFORM 350-READ-SORTED-FILE-ROUTINE
+           PERFORM 550-END-OF-FILE-ROUTINE
+           PERFORM 600-CLOSE-ROUTINE
+        .
+
+       150-HOUSEKEEPING.
+
+           DISPLAY "ENTER SELECTION MODE - T=THRESHOLD, N=TOP N: "
+           ACCEPT WS-SELECTION-MODE FROM CONSOLE
+
+           EVALUATE WS-SELECTION-MODE
+               WHEN "N"
+                   DISPLAY "ENTER NUMBER OF TOP CUSTOMERS TO LIST: "
+                   ACCEPT WS-TOP-N-COUNT FROM CONSOLE
+               WHEN OTHER
+                   MOVE "T" TO WS-SELECTION-MODE
+                   DISPLAY "ENTER SALES VALUE THRESHOLD: "
+                   ACCEPT WS-THRESHOLD-VALUE FROM CONSOLE
+           END-EVALUATE
+
+           OPEN INPUT  GOOD-SALES-FILE
+                OUTPUT CUSTOMER-TOTALS-FILE
+
+           ACCEPT WS-DATE FROM DATE
+           MOVE WS-MONTH TO H2-MONTH
+           MOVE WS-DAY TO H2-DAY
+           MOVE WS-YEAR TO H2-YEAR
+        .
+
+       170-ACCUMULATE-CUSTOMER-TOTALS-ROUTINE.
+
+           PERFORM UNTIL NO-MORE-DATA = "Y"
+               READ GOOD-SALES-FILE
+                   AT END
+                       MOVE "Y" TO NO-MORE-DATA
+                   NOT AT END
+                       PERFORM 180-PROCESS-SALES-RECORD-ROUTINE
+               END-READ
+           END-PERFORM
+
+           IF FIRST-RECORD = "NO"
+               PERFORM 185-WRITE-CUSTOMER-TOTAL-ROUTINE
+           END-IF
+
+           CLOSE GOOD-SALES-FILE
+                 CUSTOMER-TOTALS-FILE
+        .
+
+       180-PROCESS-SALES-RECORD-ROUTINE.
+
+           EVALUATE TRUE
+               WHEN FIRST-RECORD = "YES"
+                   MOVE "NO" TO FIRST-RECORD
+                   MOVE SR-CUSTOMER-ID TO CUSTOMER-ID-HOLD
+                   MOVE SR-CUSTOMER-NAME TO CUSTOMER-NAME-HOLD
+
+               WHEN SR-CUSTOMER-ID NOT EQUAL CUSTOMER-ID-HOLD
+                   PERFORM 185-WRITE-CUSTOMER-TOTAL-ROUTINE
+                   MOVE SR-CUSTOMER-ID TO CUSTOMER-ID-HOLD
+                   MOVE SR-CUSTOMER-NAME TO CUSTOMER-NAME-HOLD
+           END-EVALUATE
+
+           MULTIPLY SR-QUANTITY-SOLD BY SR-COST-PER-ITEM
+               GIVING WS-DF-SALES-VALUE
+
+           ADD SR-QUANTITY-SOLD TO WS-GROUP-QTY-SOLD-TOTAL
+           ADD WS-DF-SALES-VALUE TO WS-GROUP-SALES-VALUE-TOTAL
+        .
+
+       185-WRITE-CUSTOMER-TOTAL-ROUTINE.
+
+           MOVE CUSTOMER-ID-HOLD
+               TO CT-CUSTOMER-ID OF CUSTOMER-TOTAL-RECORD
+           MOVE CUSTOMER-NAME-HOLD
+               TO CT-CUSTOMER-NAME OF CUSTOMER-TOTAL-RECORD
+           MOVE WS-GROUP-QTY-SOLD-TOTAL
+               TO CT-QTY-SOLD-TOTAL OF CUSTOMER-TOTAL-RECORD
+           MOVE WS-GROUP-SALES-VALUE-TOTAL
+               TO CT-SALES-VALUE-TOTAL OF CUSTOMER-TOTAL-RECORD
+
+           WRITE CUSTOMER-TOTAL-RECORD
+
+           MOVE ZEROES TO WS-GROUP-QTY-SOLD-TOTAL
+           MOVE ZEROES TO WS-GROUP-SALES-VALUE-TOTAL
+        .
+
+       175-SORT-CUSTOMER-TOTALS-ROUTINE.
+
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY CT-SALES-VALUE-TOTAL OF
+                   SORT-TOTAL-RECORD
+               USING CUSTOMER-TOTALS-FILE
+               GIVING SORTED-TOTALS-FILE
+
+           OPEN INPUT  SORTED-TOTALS-FILE
+                OUTPUT SALES-REPORT-OUT-FILE
+        .
+
+       200-WRITE-REPORT-HEADERS-ROUTINE.
+
+           WRITE REPORT-RECORD FROM REPORT-HEADING-ONE
+               AFTER ADVANCING PAGE.
+
+           MOVE REPORT-HEADING-TWO TO REPORT-RECORD
+           PERFORM 300-WRITE-LINES-ROUTINE
+        .
+
+       250-WRITE-COLUMN-HEADERS-ROUTINE.
+
+           MOVE 3 TO PROPER-SPACING
+           MOVE COLUMN-HEADING-THREE TO REPORT-RECORD
+           PERFORM 300-WRITE-LINES-ROUTINE
+
+           MOVE 1 TO PROPER-SPACING
+           MOVE COLUMN-HEADING-FOUR TO REPORT-RECORD
+           PERFORM 300-WRITE-LINES-ROUTINE
+
+           MOVE 1 TO PROPER-SPACING
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM 300-WRITE-LINES-ROUTINE
+        .
+
+       300-WRITE-LINES-ROUTINE.
+
+           WRITE REPORT-RECORD
+               AFTER ADVANCING PROPER-SPACING
+        .
+
+       350-READ-SORTED-FILE-ROUTINE.
+
+           PERFORM UNTIL NO-MORE-DATA = "Y"
+               READ SORTED-TOTALS-FILE
+                   AT END
+                       MOVE "Y" TO NO-MORE-DATA
+                   NOT AT END
+                       PERFORM 400-PROCESS-TOTAL-RECORD-ROUTINE
+               END-READ
+           END-PERFORM
+        .
+
+       400-PROCESS-TOTAL-RECORD-ROUTINE.
+
+           ADD 1 TO WS-RANK-COUNT
+
+           EVALUATE TRUE
+               WHEN WS-SELECTION-MODE = "N"
+                       AND WS-RANK-COUNT NOT GREATER THAN WS-TOP-N-COUNT
+                   PERFORM 450-WRITE-DETAIL-LINE-ROUTINE
+               WHEN WS-SELECTION-MODE NOT = "N"
+                       AND CT-SALES-VALUE-TOTAL OF SORTED-TOTAL-RECORD
+                           GREATER THAN WS-THRESHOLD-VALUE
+                   PERFORM 450-WRITE-DETAIL-LINE-ROUTINE
+           END-EVALUATE
+        .
+
+       450-WRITE-DETAIL-LINE-ROUTINE.
+
+           MOVE WS-RANK-COUNT TO DL-RANK
+           MOVE CT-CUSTOMER-ID OF SORTED-TOTAL-RECORD TO DL-CUSTOMER-ID
+           MOVE CT-CUSTOMER-NAME OF SORTED-TOTAL-RECORD
+               TO DL-CUSTOMER-NAME
+           MOVE CT-QTY-SOLD-TOTAL OF SORTED-TOTAL-RECORD
+               TO DL-QTY-SOLD-TOTAL
+           MOVE CT-SALES-VALUE-TOTAL OF SORTED-TOTAL-RECORD
+               TO DL-SALES-VALUE-TOT
+
+           MOVE DETAIL-LINE TO REPORT-RECORD
+           MOVE 1 TO PROPER-SPACING
+           PERFORM 300-WRITE-LINES-ROUTINE
+
+           ADD 1 TO WS-LISTED-COUNT
+        .
+
+       550-END-OF-FILE-ROUTINE.
+
+           IF WS-SELECTION-MODE = "N"
+               MOVE WS-TOP-N-COUNT TO FL-TOP-N
+               MOVE TOP-N-FOOTER-LINE TO REPORT-RECORD
+           ELSE
+               MOVE WS-THRESHOLD-VALUE TO FL-THRESHOLD
+               MOVE THRESHOLD-FOOTER-LINE TO REPORT-RECORD
+           END-IF
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 300-WRITE-LINES-ROUTINE
+
+           MOVE WS-LISTED-COUNT TO LL-LISTED-COUNT
+           MOVE LISTED-COUNT-LINE TO REPORT-RECORD
+           MOVE 1 TO PROPER-SPACING
+           PERFORM 300-WRITE-LINES-ROUTINE
+        .
+
+       600-CLOSE-ROUTINE.
+
+           CLOSE SORTED-TOTALS-FILE
+                 SALES-REPORT-OUT-FILE
+           STOP RUN
+        .
