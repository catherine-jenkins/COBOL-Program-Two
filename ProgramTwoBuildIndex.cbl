@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramTwoBuildIndex.
+       AUTHOR. R C JENKINS.
+      ****************************************************************
+      * This is a companion to ProgramTwo that loads the indexed copy
+      * of the sales extract (PR2FA20.dat) that ProgramTwoInquiry looks
+      * customers and products up against.  ProgramTwo's validation
+      * pass is what decides which records are good enough to reach
+      * any downstream report, so this program takes its input from
+      * the same post-validation work file the other companions read
+      * rather than the raw extract, and simply reloads the indexed
+      * file from scratch every time it runs.
+      ****************************************************************
+      * INPUT:
+      *    The validated SALES EXTRACT work file contains the
+      *    following data in each record (see SALESREC copybook):
+      *         1. CUSTOMER ID
+      *         2. PRODUCT ID
+      *         3. TRANSACTION TYPE
+      *         4. CUSTOMER NAME
+      *         5. TRANSACTION DATE
+      *         6. PRODUCT NAME
+      *         7. QUANTITY SOLD
+      *         8. COST PER ITEM
+      ****************************************************************
+      * OUTPUT:
+      *    PR2FA20.dat, the same records reloaded into an indexed file
+      *    keyed by SR-KEY (customer/product/transaction type), with
+      *    SR-CUSTOMER-ID and SR-PRODUCT-ID each available as an
+      *    alternate key.  A record whose SR-KEY collides with one
+      *    already loaded (e.g. two "S" transactions for the same
+      *    customer/product on the same extract) cannot be loaded a
+      *    second time under a unique key -- it is written instead to
+      *    IndexLoadRejectFile.txt, the same reject-listing shape
+      *    ProgramTwo.cbl uses for its own validation pass.  Counts of
+      *    records loaded and skipped are displayed at the console
+      *    when the run finishes.
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GOOD-SALES-FILE
+               ASSIGN TO 'PR2FA20G.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SALES-OUT-FILE
+               ASSIGN TO 'PR2FA20.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SR-KEY OF INDEXED-SALES-RECORD
+               ALTERNATE RECORD KEY IS SR-CUSTOMER-ID
+                   OF INDEXED-SALES-RECORD WITH DUPLICATES
+               ALTERNATE RECORD KEY IS SR-PRODUCT-ID
+                   OF INDEXED-SALES-RECORD WITH DUPLICATES
+               FILE STATUS IS WS-SALESOUT-STATUS.
+           SELECT INDEX-REJECT-FILE
+               ASSIGN TO 'IndexLoadRejectFile.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  GOOD-SALES-FILE
+           RECORD CONTAINS 64 CHARACTERS.
+
+           COPY SALESREC.
+
+       FD  SALES-OUT-FILE
+           RECORD CONTAINS 64 CHARACTERS.
+
+           COPY SALESREC
+               REPLACING ==SALES-RECORD== BY ==INDEXED-SALES-RECORD==.
+
+       FD  INDEX-REJECT-FILE
+           RECORD CONTAINS 120 CHARACTERS.
+
+       01  INDEX-REJECT-RECORD.
+           05  IR-CUSTOMER-ID              PIC X(5).
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  IR-PRODUCT-ID               PIC X(3).
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  IR-REASON-CODE              PIC X(2).
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  IR-REASON-TEXT              PIC X(30).
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  IR-RAW-RECORD               PIC X(64).
+           05  FILLER                      PIC X(12)   VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-E0F-FLAGS.
+           05 NO-MORE-DATA                 PIC X       VALUE "N".
+
+       01  WS-SALESOUT-FIELDS.
+           05 WS-SALESOUT-STATUS           PIC X(2).
+           05 WS-LOAD-COUNT                PIC 9(5)    VALUE 0.
+           05 WS-SKIPPED-COUNT             PIC 9(5)    VALUE 0.
+
+      ****************************************************************
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+
+           PERFORM 150-HOUSEKEEPING
+           PERFORM 200-LOAD-INDEX-ROUTINE
+           PERFORM 550-END-OF-LOAD-ROUTINE
+           PERFORM 600-CLOSE-ROUTINE
+        .
+
+       150-HOUSEKEEPING.
+
+           OPEN INPUT  GOOD-SALES-FILE
+                OUTPUT SALES-OUT-FILE
+                OUTPUT INDEX-REJECT-FILE
+        .
+
+       200-LOAD-INDEX-ROUTINE.
+
+           PERFORM UNTIL NO-MORE-DATA = "Y"
+               READ GOOD-SALES-FILE
+                   AT END
+                       MOVE "Y" TO NO-MORE-DATA
+                   NOT AT END
+                       PERFORM 250-WRITE-INDEX-RECORD-ROUTINE
+               END-READ
+           END-PERFORM
+        .
+
+       250-WRITE-INDEX-RECORD-ROUTINE.
+
+           MOVE SALES-RECORD TO INDEXED-SALES-RECORD
+
+           WRITE INDEXED-SALES-RECORD
+               INVALID KEY
+                   PERFORM 260-WRITE-INDEX-REJECT-ROUTINE
+               NOT INVALID KEY
+                   ADD 1 TO WS-LOAD-COUNT
+           END-WRITE
+        .
+
+       260-WRITE-INDEX-REJECT-ROUTINE.
+
+           MOVE SR-CUSTOMER-ID OF SALES-RECORD TO IR-CUSTOMER-ID
+           MOVE SR-PRODUCT-ID OF SALES-RECORD TO IR-PRODUCT-ID
+           MOVE "01" TO IR-REASON-CODE
+           MOVE "DUPLICATE CUST/PROD/TYPE KEY" TO IR-REASON-TEXT
+           MOVE SALES-RECORD TO IR-RAW-RECORD
+
+           WRITE INDEX-REJECT-RECORD
+
+           ADD 1 TO WS-SKIPPED-COUNT
+        .
+
+       550-END-OF-LOAD-ROUTINE.
+
+           DISPLAY "RECORDS LOADED TO PR2FA20.DAT: " WS-LOAD-COUNT
+           DISPLAY "RECORDS SKIPPED AS DUPLICATE KEYS: "
+               WS-SKIPPED-COUNT
+        .
+
+       600-CLOSE-ROUTINE.
+
+           CLOSE GOOD-SALES-FILE
+                 SALES-OUT-FILE
+                 INDEX-REJECT-FILE
+           STOP RUN
+        .
