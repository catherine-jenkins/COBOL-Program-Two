@@ -0,0 +1,486 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramTwoCommission.
+       AUTHOR. R C JENKINS.
+      ****************************************************************
+      * This is a companion to ProgramTwo that computes sales-rep
+      * commissions from the same sales extract -- each sale is
+      * credited to whichever rep is assigned to cover that customer
+      * (REP-MASTER-FILE, keyed on customer ID), commission is figured
+      * from the same SR-QUANTITY-SOLD/SR-COST-PER-ITEM figures
+      * ProgramTwo already totals, and the report breaks/rolls up by
+      * rep instead of by customer or product.
+      ****************************************************************
+      * INPUT:
+      *    The SALES EXTRACT contains the following data in each
+      *    record (see SALESREC copybook):
+      *         1. CUSTOMER ID
+      *         2. CUSTOMER NAME
+      *         3. PRODUCT ID
+      *         4. PRODUCT NAME
+      *         5. QUANTITY SOLD
+      *         6. COST PER ITEM
+      *    The REP MASTER contains the following data in each record
+      *    (see SALESREP copybook):
+      *         1. CUSTOMER ID (the territory/account assignment)
+      *         2. REP ID
+      *         3. REP NAME
+      *         4. COMMISSION RATE
+      *    Each sales record is looked up against the rep master and
+      *    released, with the owning rep's fields attached, to a sort
+      *    work file that resequences the extract into rep order.
+      *    A customer with no rep on file earns no commission credit
+      *    and is counted on the grand-total footer instead.
+      ****************************************************************
+      * OUTPUT:
+      *    The SALES REP COMMISSION REPORT contains the following:
+      *       DETAIL LINE:
+      *         1. CUSTOMER ID
+      *         2. QUANTITY SOLD
+      *         3. SALES VALUE
+      *         4. COMMISSION AMOUNT
+      ****************************************************************
+      * CALCULATIONS:
+      *    SALES VALUE = QTY SOLD * COST PER ITEM
+      *    COMMISSION AMOUNT = SALES VALUE * COMMISSION RATE
+      *    ACCUMULATE GROUP (PER REP) QUANTITY SOLD TOTAL
+      *    ACCUMULATE GROUP (PER REP) SALES VALUE TOTAL
+      *    ACCUMULATE GROUP (PER REP) COMMISSION TOTAL
+      *    ACCUMULATE GRAND TOTAL FOR ALL QUANTITY SOLD
+      *    ACCUMULATE GRAND TOTAL FOR ALL SALES VALUES
+      *    ACCUMULATE GRAND TOTAL FOR ALL COMMISSION
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GOOD-SALES-FILE
+               ASSIGN TO 'PR2FA20G.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REP-MASTER-FILE
+               ASSIGN TO 'SALESREP.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RM-CUSTOMER-ID
+               FILE STATUS IS WS-REPMAST-STATUS.
+           SELECT COMMISSION-SORTED-FILE
+               ASSIGN TO 'PR2CM20S.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'PR2CM20W.tmp'.
+           SELECT SALES-REPORT-OUT-FILE
+               ASSIGN TO PRINTER 'SalesRepCommissionReport.txt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  GOOD-SALES-FILE
+           RECORD CONTAINS 64 CHARACTERS.
+
+           COPY SALESREC.
+
+       FD  REP-MASTER-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+
+           COPY SALESREP.
+
+       FD  COMMISSION-SORTED-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+
+           COPY CSREC.
+
+       SD  SORT-WORK-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+
+           COPY CSREC
+               REPLACING ==COMMISSION-SORT-RECORD==
+                      BY ==SORT-COMMISSION-RECORD==.
+
+       FD  SALES-REPORT-OUT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  REPORT-RECORD                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-E0F-FLAGS.
+           05 NO-MORE-DATA                 PIC X       VALUE "N".
+           05 NO-MORE-SALES-DATA           PIC X       VALUE "N".
+           05 FIRST-RECORD                 PIC X(3)    VALUE "YES".
+           05 REP-ID-HOLD                  PIC 9(4).
+           05 GROUP-FIRST-RECORD           PIC X(3)    VALUE "YES".
+
+       01  WS-REPMAST-FIELDS.
+           05 WS-REPMAST-STATUS            PIC X(2).
+           05 WS-UNASSIGNED-COUNT          PIC 9(5)    VALUE 0.
+
+       01  WS-DATE.
+           05 WS-YEAR                      PIC 99.
+           05 WS-MONTH                     PIC 99.
+           05 WS-DAY                       PIC 99.
+
+       01  WS-REPORT-FIELDS.
+           05 PROPER-SPACING               PIC 9       VALUE 1.
+
+       01  WS-DETAIL-FIELDS.
+           05 WS-DF-SALES-VALUE            PIC S9(6)V99 VALUE 0.
+           05 WS-DF-COMMISSION-AMOUNT      PIC S9(6)V99 VALUE 0.
+
+       01  WS-GROUP-TOTAL-FIELDS.
+           05 WS-GROUP-QTY-SOLD-TOTAL      PIC S9(6)    VALUE 0.
+           05 WS-GROUP-SALES-VALUE-TOTAL   PIC S9(7)V99 VALUE 0.
+           05 WS-GROUP-COMMISSION-TOTAL    PIC S9(7)V99 VALUE 0.
+
+       01  WS-GRAND-TOTAL-FIELDS.
+           05 WS-GRAND-QTY-SOLD-TOTAL      PIC S9(7)    VALUE 0.
+           05 WS-GRAND-SALES-VALUE-TOTAL   PIC S9(8)V99 VALUE 0.
+           05 WS-GRAND-COMMISSION-TOTAL    PIC S9(8)V99 VALUE 0.
+
+      ********************    OUTPUT AREA    *************************
+
+       01  REPORT-HEADING-ONE.
+           05                      PIC X(34)       VALUE SPACES.
+           05                      PIC X(11)       VALUE "ASHRALS LTD".
+           05                      PIC X(34)       VALUE SPACES.
+
+       01  REPORT-HEADING-TWO.
+           05                      PIC X(10)       VALUE SPACES.
+           05  H2-DATE.
+               10  H2-MONTH        PIC 99.
+               10                  PIC X           VALUE "/".
+               10  H2-DAY          PIC 99.
+               10                  PIC X           VALUE "/".
+               10  H2-YEAR         PIC 99.
+           05                      PIC X(5)        VALUE SPACES.
+           05                      PIC X(30)       VALUE
+                                       "SALES REP COMMISSION REPORT".
+           05                      PIC X(15)   VALUE SPACES.
+           05                      PIC X(3)    VALUE "RCJ".
+           05                      PIC X(10)    VALUE SPACES.
+
+       01  COLUMN-HEADING-THREE.
+           05                      PIC X(2)    VALUE SPACES.
+           05                      PIC X(3)    VALUE "REP".
+           05                      PIC X(35)   VALUE SPACES.
+           05                      PIC X(3)    VALUE "QTY".
+           05                      PIC X(9)    VALUE SPACES.
+           05                      PIC X(10)   VALUE "COMMISSION".
+           05                      PIC X(6)    VALUE SPACES.
+
+       01  COLUMN-HEADING-FOUR.
+           05                      PIC X(2)    VALUE SPACES.
+           05                      PIC X(2)    VALUE "ID".
+           05                      PIC X(6)    VALUE SPACES.
+           05                      PIC X(8)    VALUE "CUSTOMER".
+           05                      PIC X(8)    VALUE SPACES.
+           05                      PIC x(4)    VALUE "SOLD".
+           05                      PIC X(5)    VALUE SPACES.
+           05                      PIC X(5)    VALUE "SALES".
+           05                      PIC X(5)    VALUE SPACES.
+           05                      PIC X(6)    VALUE "AMOUNT".
+           05                      PIC X(10)   VALUE SPACES.
+
+       01  REP-NAME-LINE.
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  RNL-REP-NAME        PIC X(20).
+           05  FILLER              PIC X(58)   VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  FILLER              PIC X(7)    VALUE SPACES.
+           05  DL-CUSTOMER-ID      PIC 9(5).
+           05  FILLER              PIC X(5)    VALUE SPACES.
+           05  DL-QUANTITY-SOLD    PIC -ZZZ9.
+           05  FILLER              PIC X(4)    VALUE SPACES.
+           05  DL-SALES-VALUE      PIC $ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)    VALUE SPACES.
+           05  DL-COMMISSION-AMT   PIC $ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(6)    VALUE SPACES.
+
+       01  GROUP-TOTAL-LINE.
+           05  FILLER              PIC X(22)       VALUE SPACES.
+           05                      PIC X(6)        VALUE "TOTAL:".
+           05  FILLER              PIC X(2)        VALUE SPACES.
+           05  GTL-QTY-SOLD        PIC ZZZ,ZZ9-.
+           05  FILLER              PIC X(3)        VALUE SPACES.
+           05  GTL-SALES-VALUE     PIC $Z,ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(3)        VALUE SPACES.
+           05  GTL-COMMISSION      PIC $Z,ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(5)        VALUE SPACES.
+
+       01  GRAND-TOTAL-QTY-SOLD-LINE.
+           05  FILLER              PIC X(31)       VALUE SPACES.
+           05                      PIC X(26)       VALUE
+                                          "GRAND TOTAL QUANTITY SOLD:".
+           05  FILLER              PIC X(4)        VALUE SPACES.
+           05  GRAND-TL-QTY-SOLD   PIC ZZ,ZZZ,ZZ9-.
+           05  FILLER              PIC X(10)       VALUE SPACES.
+
+       01  GRAND-TOTAL-SALES-VALUE-LINE.
+           05  FILLER              PIC X(28)       VALUE SPACES.
+           05                      PIC X(24)       VALUE
+                                           "GRAND TOTAL SALES VALUE:".
+           05  FILLER              PIC X(6)        VALUE SPACES.
+           05  GRAND-TL-SALES-VAL  PIC $ZZ,ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(10)       VALUE SPACES.
+
+       01  GRAND-TOTAL-COMMISSION-LINE.
+           05  FILLER              PIC X(26)       VALUE SPACES.
+           05                      PIC X(26)       VALUE
+                                          "GRAND TOTAL COMMISSION:  ".
+           05  FILLER              PIC X(6)        VALUE SPACES.
+           05  GRAND-TL-COMMISSION PIC $ZZ,ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(10)       VALUE SPACES.
+
+       01  UNASSIGNED-COUNT-LINE.
+           05                      PIC X(10)   VALUE SPACES.
+           05                      PIC X(37)   VALUE
+                           "CUSTOMERS WITH NO REP ON FILE:      ".
+           05  UL-UNASSIGNED-COUNT PIC ZZ,ZZ9.
+           05  FILLER              PIC X(27)   VALUE SPACES.
+
+      ****************************************************************
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+
+           PERFORM 150-HOUSEKEEPING
+           PERFORM 200-WRITE-REPORT-HEADERS-ROUTINE
+           PERFORM 250-WRITE-COLUMN-HEADERS-ROUTINE
+           PERFORM 350-READ-SORTED-FILE-ROUTINE
+           PERFORM 550-END-OF-FILE-ROUTINE
+           PERFORM 600-CLOSE-ROUTINE
+        .
+
+       150-HOUSEKEEPING.
+
+           OPEN INPUT REP-MASTER-FILE
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY CS-REP-ID OF SORT-COMMISSION-RECORD
+               INPUT PROCEDURE IS 170-ENRICH-SALES-RECORDS-ROUTINE
+               GIVING COMMISSION-SORTED-FILE
+
+           CLOSE REP-MASTER-FILE
+
+           OPEN INPUT  COMMISSION-SORTED-FILE
+                OUTPUT SALES-REPORT-OUT-FILE
+           ACCEPT WS-DATE FROM DATE
+           MOVE WS-MONTH TO H2-MONTH
+           MOVE WS-DAY TO H2-DAY
+           MOVE WS-YEAR TO H2-YEAR
+        .
+
+       170-ENRICH-SALES-RECORDS-ROUTINE.
+
+           OPEN INPUT GOOD-SALES-FILE
+
+           PERFORM UNTIL NO-MORE-SALES-DATA = "Y"
+               READ GOOD-SALES-FILE
+                   AT END
+                       MOVE "Y" TO NO-MORE-SALES-DATA
+                   NOT AT END
+                       PERFORM 175-LOOKUP-AND-RELEASE-ROUTINE
+               END-READ
+           END-PERFORM
+
+           CLOSE GOOD-SALES-FILE
+        .
+
+       175-LOOKUP-AND-RELEASE-ROUTINE.
+
+           MOVE SR-CUSTOMER-ID TO RM-CUSTOMER-ID
+
+           READ REP-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-UNASSIGNED-COUNT
+               NOT INVALID KEY
+                   MOVE RM-REP-ID
+                       TO CS-REP-ID OF SORT-COMMISSION-RECORD
+                   MOVE RM-REP-NAME
+                       TO CS-REP-NAME OF SORT-COMMISSION-RECORD
+                   MOVE RM-COMMISSION-RATE
+                       TO CS-COMMISSION-RATE OF SORT-COMMISSION-RECORD
+                   MOVE SR-CUSTOMER-ID
+                       TO CS-CUSTOMER-ID OF SORT-COMMISSION-RECORD
+                   MOVE SR-QUANTITY-SOLD
+                       TO CS-QUANTITY-SOLD OF SORT-COMMISSION-RECORD
+                   MOVE SR-COST-PER-ITEM
+                       TO CS-COST-PER-ITEM OF SORT-COMMISSION-RECORD
+                   RELEASE SORT-COMMISSION-RECORD
+           END-READ
+        .
+
+       200-WRITE-REPORT-HEADERS-ROUTINE.
+
+           WRITE REPORT-RECORD FROM REPORT-HEADING-ONE
+               AFTER ADVANCING PAGE.
+
+           MOVE REPORT-HEADING-TWO TO REPORT-RECORD
+           PERFORM 300-WRITE-LINES-ROUTINE
+        .
+
+       250-WRITE-COLUMN-HEADERS-ROUTINE.
+
+           MOVE 3 TO PROPER-SPACING
+           MOVE COLUMN-HEADING-THREE TO REPORT-RECORD
+           PERFORM 300-WRITE-LINES-ROUTINE
+
+           MOVE 1 TO PROPER-SPACING
+           MOVE COLUMN-HEADING-FOUR TO REPORT-RECORD
+           PERFORM 300-WRITE-LINES-ROUTINE
+
+           MOVE 1 TO PROPER-SPACING
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM 300-WRITE-LINES-ROUTINE
+        .
+
+       300-WRITE-LINES-ROUTINE.
+
+           WRITE REPORT-RECORD
+               AFTER ADVANCING PROPER-SPACING
+        .
+
+       350-READ-SORTED-FILE-ROUTINE.
+
+           PERFORM UNTIL NO-MORE-DATA = "Y"
+               READ COMMISSION-SORTED-FILE
+                   AT END
+                       MOVE "Y" TO NO-MORE-DATA
+                   NOT AT END
+                       PERFORM 400-PROCESS-COMMISSION-FILE-ROUTINE
+               END-READ
+           END-PERFORM
+        .
+
+       400-PROCESS-COMMISSION-FILE-ROUTINE.
+      ***********************
+           EVALUATE TRUE
+               WHEN FIRST-RECORD = "YES"
+                   MOVE "NO" TO FIRST-RECORD
+                   MOVE CS-REP-ID OF COMMISSION-SORT-RECORD
+                       TO REP-ID-HOLD
+
+               WHEN CS-REP-ID OF COMMISSION-SORT-RECORD NOT EQUAL
+                       REP-ID-HOLD
+                   PERFORM 500-CONTROL-BREAK
+           END-EVALUATE
+      ***********************
+
+           MOVE CS-CUSTOMER-ID OF COMMISSION-SORT-RECORD
+               TO DL-CUSTOMER-ID
+           MOVE CS-QUANTITY-SOLD OF COMMISSION-SORT-RECORD
+               TO DL-QUANTITY-SOLD
+
+      *    CALCULATE SALES VALUE FOR EACH DETAIL LINE
+           MULTIPLY CS-QUANTITY-SOLD OF COMMISSION-SORT-RECORD
+               BY CS-COST-PER-ITEM OF COMMISSION-SORT-RECORD
+               GIVING WS-DF-SALES-VALUE
+           MOVE WS-DF-SALES-VALUE TO DL-SALES-VALUE
+
+      *    CALCULATE COMMISSION AMOUNT FOR EACH DETAIL LINE
+           MULTIPLY WS-DF-SALES-VALUE
+               BY CS-COMMISSION-RATE OF COMMISSION-SORT-RECORD
+               GIVING WS-DF-COMMISSION-AMOUNT ROUNDED
+           MOVE WS-DF-COMMISSION-AMOUNT TO DL-COMMISSION-AMT
+
+      *    CALCULATE RUNNING GROUP TOTAL FOR QUANTITY SOLD
+           ADD CS-QUANTITY-SOLD OF COMMISSION-SORT-RECORD
+               TO WS-GROUP-QTY-SOLD-TOTAL
+
+      *    CALCULATE RUNNING GROUP TOTAL FOR SALES VALUE
+           ADD WS-DF-SALES-VALUE TO WS-GROUP-SALES-VALUE-TOTAL
+
+      *    CALCULATE RUNNING GROUP TOTAL FOR COMMISSION
+           ADD WS-DF-COMMISSION-AMOUNT TO WS-GROUP-COMMISSION-TOTAL
+
+      *    CALCULATE RUNNING GRAND TOTAL FOR QTY SOLD
+           ADD CS-QUANTITY-SOLD OF COMMISSION-SORT-RECORD
+               TO WS-GRAND-QTY-SOLD-TOTAL
+
+      *    CALCULATE RUNNING GRAND TOTAL FOR SALES VALUE
+           ADD WS-DF-SALES-VALUE TO WS-GRAND-SALES-VALUE-TOTAL
+
+      *    CALCULATE RUNNING GRAND TOTAL FOR COMMISSION
+           ADD WS-DF-COMMISSION-AMOUNT TO WS-GRAND-COMMISSION-TOTAL
+
+           EVALUATE TRUE
+               WHEN GROUP-FIRST-RECORD = "YES"
+                   MOVE "NO" TO GROUP-FIRST-RECORD
+                   MOVE CS-REP-NAME OF COMMISSION-SORT-RECORD
+                       TO RNL-REP-NAME
+
+                   MOVE REP-NAME-LINE TO REPORT-RECORD
+                   MOVE 2 TO PROPER-SPACING
+                   PERFORM 300-WRITE-LINES-ROUTINE
+
+                   MOVE DETAIL-LINE TO REPORT-RECORD
+                   MOVE 1 TO PROPER-SPACING
+                   PERFORM 300-WRITE-LINES-ROUTINE
+
+               WHEN OTHER
+                   MOVE DETAIL-LINE TO REPORT-RECORD
+                   MOVE 0 TO PROPER-SPACING
+                   PERFORM 300-WRITE-LINES-ROUTINE
+           END-EVALUATE
+        .
+
+       500-CONTROL-BREAK.
+
+           MOVE WS-GROUP-QTY-SOLD-TOTAL TO GTL-QTY-SOLD
+           MOVE WS-GROUP-SALES-VALUE-TOTAL TO GTL-SALES-VALUE
+           MOVE WS-GROUP-COMMISSION-TOTAL TO GTL-COMMISSION
+
+           MOVE GROUP-TOTAL-LINE TO REPORT-RECORD
+
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 300-WRITE-LINES-ROUTINE
+           MOVE 2 TO PROPER-SPACING
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM 300-WRITE-LINES-ROUTINE
+
+           MOVE ZEROES TO WS-GROUP-QTY-SOLD-TOTAL
+           MOVE ZEROES TO WS-GROUP-SALES-VALUE-TOTAL
+           MOVE ZEROES TO WS-GROUP-COMMISSION-TOTAL
+           MOVE ZEROES TO GTL-QTY-SOLD
+           MOVE ZEROES TO GTL-SALES-VALUE
+           MOVE ZEROES TO GTL-COMMISSION
+
+           MOVE CS-REP-ID OF COMMISSION-SORT-RECORD TO REP-ID-HOLD
+           MOVE "YES" TO GROUP-FIRST-RECORD
+
+        .
+
+       550-END-OF-FILE-ROUTINE.
+
+           PERFORM 500-CONTROL-BREAK
+           MOVE WS-GRAND-QTY-SOLD-TOTAL TO GRAND-TL-QTY-SOLD
+           MOVE GRAND-TOTAL-QTY-SOLD-LINE TO REPORT-RECORD
+           MOVE 1 TO PROPER-SPACING
+           PERFORM 300-WRITE-LINES-ROUTINE
+
+           MOVE WS-GRAND-SALES-VALUE-TOTAL TO GRAND-TL-SALES-VAL
+           MOVE GRAND-TOTAL-SALES-VALUE-LINE TO REPORT-RECORD
+           MOVE 1 TO PROPER-SPACING
+           PERFORM 300-WRITE-LINES-ROUTINE
+
+           MOVE WS-GRAND-COMMISSION-TOTAL TO GRAND-TL-COMMISSION
+           MOVE GRAND-TOTAL-COMMISSION-LINE TO REPORT-RECORD
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 300-WRITE-LINES-ROUTINE
+
+           MOVE WS-UNASSIGNED-COUNT TO UL-UNASSIGNED-COUNT
+           MOVE UNASSIGNED-COUNT-LINE TO REPORT-RECORD
+           MOVE 1 TO PROPER-SPACING
+           PERFORM 300-WRITE-LINES-ROUTINE
+        .
+
+       600-CLOSE-ROUTINE.
+
+           CLOSE COMMISSION-SORTED-FILE
+                 SALES-REPORT-OUT-FILE
+           STOP RUN
+        .
