@@ -0,0 +1,12 @@
+      ****************************************************************
+      * CUSTTOT.cpy
+      * One record per customer's rolled-up sales extract activity --
+      * customer ID/name plus the quantity sold and sales value totals
+      * accumulated across that customer's transactions.  Used by
+      * ProgramTwoTopCustomers to rank customers by sales value.
+      ****************************************************************
+       01  CUSTOMER-TOTAL-RECORD.
+           05  CT-CUSTOMER-ID              PIC 9(5).
+           05  CT-CUSTOMER-NAME            PIC X(25).
+           05  CT-QTY-SOLD-TOTAL           PIC S9(6).
+           05  CT-SALES-VALUE-TOTAL        PIC S9(7)V99.
