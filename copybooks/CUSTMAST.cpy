@@ -0,0 +1,10 @@
+      ****************************************************************
+      * CUSTMAST.cpy
+      * Record layout for the ASHRALS, Ltd. customer master file,
+      * keyed by customer ID, used to cross-reference the customer
+      * name carried on each sales transaction.
+      ****************************************************************
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-CUSTOMER-ID              PIC 9(5).
+           05  CM-CUSTOMER-NAME            PIC X(25).
+           05  FILLER                      PIC X(10).
