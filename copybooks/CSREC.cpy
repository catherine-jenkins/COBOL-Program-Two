@@ -0,0 +1,14 @@
+      ****************************************************************
+      * CSREC.cpy
+      * Record layout for a sales transaction once it has been
+      * enriched with its owning rep's fields from REP-MASTER-FILE,
+      * used by ProgramTwoCommission to resequence the sales extract
+      * into rep order before the commission control break runs.
+      ****************************************************************
+       01  COMMISSION-SORT-RECORD.
+           05  CS-REP-ID                   PIC 9(4).
+           05  CS-REP-NAME                 PIC X(20).
+           05  CS-COMMISSION-RATE          PIC V999.
+           05  CS-CUSTOMER-ID              PIC 9(5).
+           05  CS-QUANTITY-SOLD            PIC S9(3).
+           05  CS-COST-PER-ITEM            PIC 999V99.
