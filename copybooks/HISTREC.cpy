@@ -0,0 +1,19 @@
+      ****************************************************************
+      * HISTREC.cpy
+      * One rolled-up record per customer per transaction date seen
+      * in an extract, appended to SalesHistoryFile.dat every time
+      * ProgramTwo runs, so that a period or year-to-date report can
+      * be produced from more than just the current day's extract.
+      * CH-TRANS-DATE: CCYYMMDD date the sale or return actually took
+      * place (SR-TRANSACTION-DATE on SALES-RECORD), not the date the
+      * batch run happened -- an extract can carry backlogged
+      * transactions from more than one day for the same customer, so
+      * a customer can end up with more than one history record per
+      * run.
+      ****************************************************************
+       01  CUSTOMER-HISTORY-RECORD.
+           05  CH-TRANS-DATE               PIC 9(8).
+           05  CH-CUSTOMER-ID              PIC 9(5).
+           05  CH-CUSTOMER-NAME            PIC X(25).
+           05  CH-QTY-SOLD-TOTAL           PIC S9(6).
+           05  CH-SALES-VALUE-TOTAL        PIC S9(7)V99.
