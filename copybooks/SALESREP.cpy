@@ -0,0 +1,13 @@
+      ****************************************************************
+      * SALESREP.cpy
+      * Record layout for the ASHRALS, Ltd. sales-rep master file,
+      * keyed by the customer ID the rep is assigned to cover, used
+      * to credit each sale to the rep who owns that account and to
+      * supply the commission rate to apply.
+      ****************************************************************
+       01  REP-MASTER-RECORD.
+           05  RM-CUSTOMER-ID              PIC 9(5).
+           05  RM-REP-ID                   PIC 9(4).
+           05  RM-REP-NAME                 PIC X(20).
+           05  RM-COMMISSION-RATE          PIC V999.
+           05  FILLER                      PIC X(8).
