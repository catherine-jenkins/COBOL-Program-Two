@@ -0,0 +1,32 @@
+      ****************************************************************
+      * SALESREC.cpy
+      * Record layout for the ASHRALS, Ltd. sales extract record,
+      * shared by ProgramTwo and the other programs that read the
+      * sales extract (PR2FA20.txt) or its indexed equivalent.
+      * SR-TRANSACTION-TYPE: "S" = sale (default), "R" = customer
+      * return or credit memo, posted as a negative SR-QUANTITY-SOLD.
+      * SR-TRANSACTION-DATE: CCYYMMDD date the sale or return actually
+      * took place, as opposed to WS-DATE, which is only ever the date
+      * a report happens to be run.
+      * SR-KEY groups SR-CUSTOMER-ID, SR-PRODUCT-ID, and
+      * SR-TRANSACTION-TYPE together so the indexed copy of this file
+      * (PR2FA20.dat)
+      * can use them as one contiguous primary key.  A customer can
+      * appear more than once for the same product in one extract now
+      * that returns/credits are supported (a sale and a later return
+      * of the same product carry the same customer/product pair), so
+      * SR-TRANSACTION-TYPE is folded into the key to keep a customer/
+      * product pair unique per transaction type; SR-CUSTOMER-ID and
+      * SR-PRODUCT-ID also each stand alone as an alternate key so the
+      * inquiry program can look up by customer or by product alone.
+      ****************************************************************
+       01  SALES-RECORD.
+           05  SR-KEY.
+               10  SR-CUSTOMER-ID          PIC 9(5).
+               10  SR-PRODUCT-ID           PIC X(3).
+               10  SR-TRANSACTION-TYPE     PIC X(1).
+           05  SR-CUSTOMER-NAME            PIC X(25).
+           05  SR-TRANSACTION-DATE         PIC 9(8).
+           05  SR-PRODUCT-NAME             PIC X(14).
+           05  SR-QUANTITY-SOLD            PIC S9(3).
+           05  SR-COST-PER-ITEM            PIC 999V99.
