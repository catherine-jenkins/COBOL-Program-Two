@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramTwoInquiry.
+       AUTHOR. R C JENKINS.
+      ****************************************************************
+      * This is an on-demand lookup program for PR2FA20.dat, the
+      * indexed form of the sales extract.  Customer service can pull
+      * just one customer's activity, or just one product's activity,
+      * without waiting on the nightly batch run and its printed
+      * report.
+      ****************************************************************
+      * INPUT:
+      *    The SALES EXTRACT contains the following data in each
+      *    record (see SALESREC copybook), indexed by SR-KEY (the
+      *    customer ID/product ID pair) with SR-CUSTOMER-ID and
+      *    SR-PRODUCT-ID also available as alternate keys:
+      *         1. CUSTOMER ID
+      *         2. PRODUCT ID
+      *         3. CUSTOMER NAME
+      *         4. TRANSACTION TYPE
+      *         5. TRANSACTION DATE
+      *         6. PRODUCT NAME
+      *         7. QUANTITY SOLD
+      *         8. COST PER ITEM
+      *    The operator is prompted at the console for the inquiry
+      *    mode (C = by customer, P = by product) and the ID to look
+      *    up.
+      ****************************************************************
+      * OUTPUT:
+      *    Each matching record is displayed at the console as it is
+      *    found, along with a count of the records returned.
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-IN-FILE
+               ASSIGN TO 'PR2FA20.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SR-KEY
+               ALTERNATE RECORD KEY IS SR-CUSTOMER-ID WITH DUPLICATES
+               ALTERNATE RECORD KEY IS SR-PRODUCT-ID WITH DUPLICATES
+               FILE STATUS IS WS-SALESIN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SALES-IN-FILE
+           RECORD CONTAINS 64 CHARACTERS.
+
+           COPY SALESREC.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SALESIN-FIELDS.
+           05 WS-SALESIN-STATUS            PIC X(2).
+
+       01  WS-INQUIRY-FIELDS.
+           05 WS-INQUIRY-MODE              PIC X(1)    VALUE "C".
+           05 WS-INQUIRY-CUSTOMER-ID       PIC 9(5)    VALUE 0.
+           05 WS-INQUIRY-PRODUCT-ID        PIC X(3)    VALUE SPACES.
+           05 WS-MATCH-COUNT               PIC 9(5)    VALUE 0.
+           05 WS-NOT-FOUND-SW              PIC X(3)    VALUE "NO".
+
+       01  DISPLAY-LINE.
+           05  DSL-CUSTOMER-ID             PIC 9(5).
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  DSL-CUSTOMER-NAME           PIC X(25).
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  DSL-PRODUCT-ID              PIC X(3).
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  DSL-PRODUCT-NAME            PIC X(14).
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  DSL-QUANTITY-SOLD           PIC -ZZ9.
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  DSL-SALES-VALUE             PIC $ZZ,ZZ9.99-.
+
+      ****************************************************************
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+
+           PERFORM 150-HOUSEKEEPING
+
+           EVALUATE WS-INQUIRY-MODE
+               WHEN "P"
+                   PERFORM 300-LOOKUP-BY-PRODUCT-ROUTINE
+               WHEN OTHER
+                   PERFORM 200-LOOKUP-BY-CUSTOMER-ROUTINE
+           END-EVALUATE
+
+           PERFORM 550-END-OF-INQUIRY-ROUTINE
+           PERFORM 600-CLOSE-ROUTINE
+        .
+
+       150-HOUSEKEEPING.
+
+           DISPLAY "ENTER INQUIRY MODE - C=CUSTOMER, P=PRODUCT: "
+           ACCEPT WS-INQUIRY-MODE FROM CONSOLE
+
+           EVALUATE WS-INQUIRY-MODE
+               WHEN "P"
+                   DISPLAY "ENTER PRODUCT ID: "
+                   ACCEPT WS-INQUIRY-PRODUCT-ID FROM CONSOLE
+               WHEN OTHER
+                   MOVE "C" TO WS-INQUIRY-MODE
+                   DISPLAY "ENTER CUSTOMER ID: "
+                   ACCEPT WS-INQUIRY-CUSTOMER-ID FROM CONSOLE
+           END-EVALUATE
+
+           OPEN INPUT SALES-IN-FILE
+        .
+
+       200-LOOKUP-BY-CUSTOMER-ROUTINE.
+
+           MOVE WS-INQUIRY-CUSTOMER-ID TO SR-CUSTOMER-ID
+
+           START SALES-IN-FILE
+               KEY IS NOT LESS THAN SR-CUSTOMER-ID
+               INVALID KEY
+                   MOVE "YES" TO WS-NOT-FOUND-SW
+           END-START
+
+           PERFORM 250-READ-NEXT-BY-CUSTOMER-ROUTINE
+               UNTIL WS-NOT-FOUND-SW = "YES"
+        .
+
+       250-READ-NEXT-BY-CUSTOMER-ROUTINE.
+
+           READ SALES-IN-FILE NEXT RECORD
+               AT END
+                   MOVE "YES" TO WS-NOT-FOUND-SW
+               NOT AT END
+                   IF SR-CUSTOMER-ID NOT = WS-INQUIRY-CUSTOMER-ID
+                       MOVE "YES" TO WS-NOT-FOUND-SW
+                   ELSE
+                       PERFORM 400-DISPLAY-MATCH-ROUTINE
+                   END-IF
+           END-READ
+        .
+
+       300-LOOKUP-BY-PRODUCT-ROUTINE.
+
+           MOVE WS-INQUIRY-PRODUCT-ID TO SR-PRODUCT-ID
+
+           START SALES-IN-FILE
+               KEY IS NOT LESS THAN SR-PRODUCT-ID
+               INVALID KEY
+                   MOVE "YES" TO WS-NOT-FOUND-SW
+           END-START
+
+           PERFORM 350-READ-NEXT-BY-PRODUCT-ROUTINE
+               UNTIL WS-NOT-FOUND-SW = "YES"
+        .
+
+       350-READ-NEXT-BY-PRODUCT-ROUTINE.
+
+           READ SALES-IN-FILE NEXT RECORD
+               AT END
+                   MOVE "YES" TO WS-NOT-FOUND-SW
+               NOT AT END
+                   IF SR-PRODUCT-ID NOT = WS-INQUIRY-PRODUCT-ID
+                       MOVE "YES" TO WS-NOT-FOUND-SW
+                   ELSE
+                       PERFORM 400-DISPLAY-MATCH-ROUTINE
+                   END-IF
+           END-READ
+        .
+
+       400-DISPLAY-MATCH-ROUTINE.
+
+           MOVE SR-CUSTOMER-ID TO DSL-CUSTOMER-ID
+           MOVE SR-CUSTOMER-NAME TO DSL-CUSTOMER-NAME
+           MOVE SR-PRODUCT-ID TO DSL-PRODUCT-ID
+           MOVE SR-PRODUCT-NAME TO DSL-PRODUCT-NAME
+           MOVE SR-QUANTITY-SOLD TO DSL-QUANTITY-SOLD
+           MULTIPLY SR-QUANTITY-SOLD BY SR-COST-PER-ITEM
+               GIVING DSL-SALES-VALUE
+
+           DISPLAY DISPLAY-LINE
+
+           ADD 1 TO WS-MATCH-COUNT
+        .
+
+       550-END-OF-INQUIRY-ROUTINE.
+
+           IF WS-MATCH-COUNT = ZERO
+               DISPLAY "NO MATCHING RECORDS WERE FOUND"
+           ELSE
+               DISPLAY "RECORDS FOUND: " WS-MATCH-COUNT
+           END-IF
+        .
+
+       600-CLOSE-ROUTINE.
+
+           CLOSE SALES-IN-FILE
+           STOP RUN
+        .
