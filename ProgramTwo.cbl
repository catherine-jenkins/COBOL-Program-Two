@@ -43,28 +43,104 @@
            SELECT SALES-IN-FILE
                ASSIGN TO 'PR2FA20.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GOOD-SALES-FILE
+               ASSIGN TO 'PR2FA20G.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SALES-REJECT-FILE
+               ASSIGN TO 'SalesRejectFile.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-MASTER-FILE
+               ASSIGN TO 'CUSTMAST.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUSTOMER-ID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT CUSTOMER-DISCREPANCY-FILE
+               ASSIGN TO 'CustomerDiscrepancyFile.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT SALES-REPORT-OUT-FILE
                ASSIGN TO PRINTER 'SalesReportFile.txt'.
+           SELECT SALES-CSV-FILE
+               ASSIGN TO 'SalesReportFile.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESTART-FILE
+               ASSIGN TO 'ProgramTwoRestart.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT SALES-HISTORY-FILE
+               ASSIGN TO 'SalesHistoryFile.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD  SALES-IN-FILE
-           RECORD CONTAINS 60 CHARACTERS.
+           RECORD CONTAINS 64 CHARACTERS.
+
+           COPY SALESREC.
+
+       FD  GOOD-SALES-FILE
+           RECORD CONTAINS 64 CHARACTERS.
+
+       01  GOOD-SALES-RECORD                  PIC X(64).
 
-       01  SALES-RECORD.
-           05  SR-CUSTOMER-ID              PIC 9(5).
-           05  SR-CUSTOMER-NAME            PIC X(25).
-           05  SR-PRODUCT-ID               PIC X(3). 
-           05  FILLER                      PIC X(5).
-           05  SR-PRODUCT-NAME             PIC X(14).
-           05  SR-QUANTITY-SOLD            PIC 9(3).
-           05  SR-COST-PER-ITEM            PIC 999V99.
+       FD  SALES-REJECT-FILE
+           RECORD CONTAINS 120 CHARACTERS.
+
+       01  REJECT-RECORD.
+           05  RJ-CUSTOMER-ID              PIC X(5).
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  RJ-PRODUCT-ID               PIC X(3).
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  RJ-REASON-CODE              PIC X(2).
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  RJ-REASON-TEXT              PIC X(30).
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  RJ-RAW-RECORD               PIC X(64).
+           05  FILLER                      PIC X(12)   VALUE SPACES.
+
+       FD  CUSTOMER-MASTER-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+
+           COPY CUSTMAST.
+
+       FD  CUSTOMER-DISCREPANCY-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  DISCREPANCY-RECORD.
+           05  DR-CUSTOMER-ID              PIC 9(5).
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  DR-PRODUCT-ID               PIC X(3).
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  DR-TRANSACTION-NAME         PIC X(25).
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  DR-MASTER-NAME              PIC X(25).
+           05  FILLER                      PIC X(1)    VALUE SPACE.
+           05  DR-REASON-TEXT              PIC X(18).
 
        FD  SALES-REPORT-OUT-FILE
            RECORD CONTAINS 80 CHARACTERS. 
 
-       01  REPORT-RECORD                   PIC X(80).                 
+       01  REPORT-RECORD                   PIC X(80).
+
+       FD  SALES-CSV-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  CSV-DETAIL-RECORD               PIC X(80).
+
+       FD  RESTART-FILE
+           RECORD CONTAINS 31 CHARACTERS.
+
+       01  CHECKPOINT-RECORD.
+           05  CP-RECORD-COUNT             PIC 9(9).
+           05  CP-CUSTOMER-ID-HOLD         PIC X(5).
+           05  CP-GRAND-QTY-SOLD-TOTAL     PIC S9(7).
+           05  CP-GRAND-SALES-VALUE-TOTAL  PIC S9(8)V99.
+
+       FD  SALES-HISTORY-FILE
+           RECORD CONTAINS 53 CHARACTERS.
+
+           COPY HISTREC.
 
        WORKING-STORAGE SECTION.
 
@@ -72,8 +148,43 @@
            05 NO-MORE-DATA                 PIC X       VALUE "N".
            05 FIRST-RECORD                 PIC X(3)    VALUE "YES".
            05 CUSTOMER-ID-HOLD             PIC X(5).
+           05 CUSTOMER-NAME-HOLD           PIC X(25).
            05 GROUP-FIRST-RECORD           PIC X(3)    VALUE "YES".
 
+       01  WS-VALIDATION-FIELDS.
+           05 WS-VALID-RECORD-SW           PIC X(3)    VALUE "YES".
+           05 WS-FIRST-EXCEPTION-SW        PIC X(3)    VALUE "YES".
+           05 WS-EXCEPTION-COUNT           PIC 9(5)    VALUE 0.
+           05 WS-REJECT-REASON-CODE        PIC X(2).
+           05 WS-REJECT-REASON-TEXT        PIC X(30).
+
+       01  WS-CUSTMAST-FIELDS.
+           05 WS-CUSTMAST-STATUS           PIC X(2).
+           05 WS-DISCREPANCY-COUNT         PIC 9(5)    VALUE 0.
+           05 WS-DISCREPANCY-REASON        PIC X(18).
+
+       01  WS-CSV-FIELDS.
+           05 WS-CSV-QUANTITY              PIC -ZZZ9.
+           05 WS-CSV-SALES-VALUE           PIC -ZZZZZZ9.99.
+           05 WS-CSV-QTY-LEAD-SPACES       PIC 9(2)    VALUE 0.
+           05 WS-CSV-VALUE-LEAD-SPACES     PIC 9(2)    VALUE 0.
+
+       01  WS-HISTORY-FIELDS.
+           05 WS-TRANS-DATE-HOLD           PIC 9(8)    VALUE 0.
+           05 WS-HIST-QTY-SOLD-TOTAL       PIC S9(6)    VALUE 0.
+           05 WS-HIST-SALES-VALUE-TOTAL    PIC S9(7)V99 VALUE 0.
+
+       01  WS-CHECKPOINT-FIELDS.
+           05 WS-RESTART-STATUS            PIC X(2).
+           05 WS-RESTART-EOF-SW            PIC X(1)    VALUE "N".
+           05 WS-RESTART-SW                PIC X(3)    VALUE "NO".
+           05 WS-CHECKPOINT-RECORD-COUNT   PIC 9(9)    VALUE 0.
+           05 WS-RESTART-SKIP-COUNT        PIC 9(9)    VALUE 0.
+           05 WS-GROUP-COUNT               PIC 9(5)    VALUE 0.
+           05 WS-CHECKPOINT-INTERVAL       PIC 9(3)    VALUE 50.
+           05 WS-CHECKPOINT-QUOTIENT       PIC 9(5).
+           05 WS-CHECKPOINT-REMAINDER      PIC 9(3).
+
        01  WS-DATE.
            05 WS-YEAR                      PIC 99.
            05 WS-MONTH                     PIC 99.
@@ -83,15 +194,15 @@
            05 PROPER-SPACING               PIC 9       VALUE 1.
 
        01  WS-DETAIL-FIELDS.
-           05 WS-DF-SALES-VALUE            PIC 9(6)V99 VALUE 0.
+           05 WS-DF-SALES-VALUE            PIC S9(6)V99 VALUE 0.
 
        01  WS-GROUP-TOTAL-FIELDS.
-           05 WS-GROUP-QTY-SOLD-TOTAL      PIC 9(6)    VALUE 0.
-           05 WS-GROUP-SALES-VALUE-TOTAL   PIC 9(7)V99 VALUE 0.
+           05 WS-GROUP-QTY-SOLD-TOTAL      PIC S9(6)    VALUE 0.
+           05 WS-GROUP-SALES-VALUE-TOTAL   PIC S9(7)V99 VALUE 0.
 
        01  WS-GRAND-TOTAL-FIELDS.
-           05 WS-GRAND-QTY-SOLD-TOTAL      PIC 9(7)    VALUE 0.
-           05 WS-GRAND-SALES-VALUE-TOTAL   PIC 9(8)V99 VALUE 0. 
+           05 WS-GRAND-QTY-SOLD-TOTAL      PIC S9(7)    VALUE 0.
+           05 WS-GRAND-SALES-VALUE-TOTAL   PIC S9(8)V99 VALUE 0. 
         
       ********************    OUTPUT AREA    *************************
 
@@ -139,6 +250,48 @@
            05                      PIC X(5)    VALUE "VALUE".
            05                      PIC X(10)   VALUE SPACES.
 
+       01  CSV-HEADER-RECORD               PIC X(80) VALUE
+           "CUSTOMER ID,PRODUCT ID,PRODUCT NAME,QUANTITY,SALES VALUE".
+
+       01  EXCEPTION-HEADING-ONE.
+           05                      PIC X(26)   VALUE SPACES.
+           05                      PIC X(28)   VALUE
+                                       "SALES EXCEPTION REPORT".
+           05                      PIC X(26)   VALUE SPACES.
+
+       01  EXCEPTION-COLUMN-HEADING.
+           05                      PIC X(2)    VALUE SPACES.
+           05                      PIC X(8)    VALUE "CUST ID".
+           05                      PIC X(3)    VALUE SPACES.
+           05                      PIC X(4)    VALUE "PROD".
+           05                      PIC X(3)    VALUE SPACES.
+           05                      PIC X(6)    VALUE "REASON".
+           05                      PIC X(34)   VALUE SPACES.
+
+       01  EXCEPTION-DETAIL-LINE.
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  EL-CUSTOMER-ID      PIC X(5).
+           05  FILLER              PIC X(6)    VALUE SPACES.
+           05  EL-PRODUCT-ID       PIC X(3).
+           05  FILLER              PIC X(4)    VALUE SPACES.
+           05  EL-REASON-CODE      PIC X(2).
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  EL-REASON-TEXT      PIC X(30).
+           05  FILLER              PIC X(26)   VALUE SPACES.
+
+       01  EXCEPTION-TOTAL-LINE.
+           05                      PIC X(10)   VALUE SPACES.
+           05                      PIC X(18)   VALUE
+                                       "TOTAL EXCEPTIONS: ".
+           05  EL-EXCEPTION-COUNT  PIC ZZ,ZZ9.
+           05  FILLER              PIC X(47)   VALUE SPACES.
+
+       01  NO-EXCEPTIONS-LINE.
+           05                      PIC X(10)   VALUE SPACES.
+           05                      PIC X(28)   VALUE
+                                       "NO EXCEPTIONS WERE DETECTED".
+           05  FILLER              PIC X(42)   VALUE SPACES.
+
        01  DETAIL-LINE.
            05  FILLER              PIC X(2)    VALUE SPACES.
            05  DL-CUSTOMER-NAME    PIC X(25).
@@ -146,35 +299,37 @@
            05  DL-PRODUCT-ID       PIC X(3).
            05  FILLER              PIC X(2)    VALUE SPACES.
            05  DL-PRODUCT-NAME     PIC X(14).
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  DL-QUANTITY-SOLD    PIC -ZZZ9.
            05  FILLER              PIC X(4)    VALUE SPACES.
-           05  DL-QUANTITY-SOLD    PIC ZZZ9.
-           05  FILLER              PIC X(5)    VALUE SPACES.
-           05  DL-SALES-VALUE      PIC $ZZZ,ZZ9.99.
-           05  FILLER              PIC X(8)    VALUE SPACES.
+           05  DL-SALES-VALUE      PIC $ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(6)    VALUE SPACES.
+           05  DL-DISCREPANCY-FLAG PIC X(1)    VALUE SPACE.
+           05  FILLER              PIC X(1)    VALUE SPACES.
 
        01  GROUP-TOTAL-LINE.
            05  FILLER              PIC X(41)       VALUE SPACES.
            05                      PIC X(6)        VALUE "TOTAL:".
+           05  FILLER              PIC X(2)        VALUE SPACES.
+           05  GTL-QTY-SOLD        PIC ZZZ,ZZ9-.
            05  FILLER              PIC X(3)        VALUE SPACES.
-           05  GTL-QTY-SOLD        PIC ZZZ,ZZ9.
-           05  FILLER              PIC X(4)        VALUE SPACES.
-           05  GTL-SALES-VALUE     PIC $Z,ZZZ,ZZ9.99.
+           05  GTL-SALES-VALUE     PIC $Z,ZZZ,ZZ9.99-.
            05  FILLER              PIC X(8)        VALUE SPACES.
        
        01  GRAND-TOTAL-QTY-SOLD-LINE.
            05  FILLER              PIC X(31)       VALUE SPACES.
            05                      PIC X(26)       VALUE 
                                           "GRAND TOTAL QUANTITY SOLD:".
-           05  FILLER              PIC X(5)        VALUE SPACES.
-           05  GRAND-TL-QTY-SOLD   PIC ZZ,ZZZ,ZZ9.
+           05  FILLER              PIC X(4)        VALUE SPACES.
+           05  GRAND-TL-QTY-SOLD   PIC ZZ,ZZZ,ZZ9-.
            05  FILLER              PIC X(10)       VALUE SPACES.
 
        01  GRAND-TOTAL-SALES-VALUE-LINE. 
            05  FILLER              PIC X(28)       VALUE SPACES.
            05                      PIC X(24)       VALUE 
                                            "GRAND TOTAL SALES VALUE:".
-           05  FILLER              PIC X(7)        VALUE SPACES.
-           05  GRAND-TL-SALES-VAL  PIC $ZZ,ZZZ,ZZ9.99.
+           05  FILLER              PIC X(6)        VALUE SPACES.
+           05  GRAND-TL-SALES-VAL  PIC $ZZ,ZZZ,ZZ9.99-.
            05  FILLER              PIC X(10)       VALUE SPACES.
 
       ****************************************************************     
@@ -184,6 +339,8 @@
        100-MAIN-MODULE.
 
            PERFORM 150-HOUSEKEEPING
+           PERFORM 170-VALIDATE-SALES-FILE-ROUTINE
+           PERFORM 185-WRITE-EXCEPTION-SUMMARY-ROUTINE
            PERFORM 200-WRITE-REPORT-HEADERS-ROUTINE
            PERFORM 250-WRITE-COLUMN-HEADERS-ROUTINE
            PERFORM 350-READ-INPUT-FILE-ROUTINE
@@ -192,13 +349,193 @@
         .
 
        150-HOUSEKEEPING.
-           
+
+      *    THE RESTART CHECKPOINT HAS TO BE READ BEFORE THE PRINTED
+      *    REPORT AND CSV FILES ARE OPENED -- A RESUMED RUN MUST
+      *    EXTEND THOSE FILES RATHER THAN TRUNCATE THEM, OR THE
+      *    GRAND TOTALS CARRIED FORWARD FROM THE CHECKPOINT WOULD NO
+      *    LONGER AGREE WITH THE DETAIL AND GROUP LINES ON THE REPORT
+           PERFORM 160-CHECK-FOR-RESTART-ROUTINE
+
            OPEN INPUT  SALES-IN-FILE
-                OUTPUT SALES-REPORT-OUT-FILE
-           ACCEPT WS-DATE FROM DATE 
+                        CUSTOMER-MASTER-FILE
+                OUTPUT GOOD-SALES-FILE
+                OUTPUT SALES-REJECT-FILE
+           OPEN EXTEND SALES-HISTORY-FILE
+
+      *    CUSTOMER-DISCREPANCY-FILE, LIKE THE PRINTED REPORT AND THE
+      *    CSV, IS WRITTEN FROM RESTART-SKIP-AWARE PROCESSING (VIA
+      *    420-CHECK-CUSTOMER-MASTER-ROUTINE), SO IT MUST ALSO BE
+      *    EXTENDED RATHER THAN TRUNCATED ON A RESTART OR EVERY
+      *    DISCREPANCY FOUND BEFORE THE CHECKPOINT IS LOST
+           IF WS-RESTART-SW = "YES"
+               OPEN EXTEND SALES-REPORT-OUT-FILE
+               OPEN EXTEND SALES-CSV-FILE
+               OPEN EXTEND CUSTOMER-DISCREPANCY-FILE
+           ELSE
+               OPEN OUTPUT SALES-REPORT-OUT-FILE
+               OPEN OUTPUT SALES-CSV-FILE
+               OPEN OUTPUT CUSTOMER-DISCREPANCY-FILE
+               MOVE CSV-HEADER-RECORD TO CSV-DETAIL-RECORD
+               WRITE CSV-DETAIL-RECORD
+           END-IF
+
+           ACCEPT WS-DATE FROM DATE
            MOVE WS-MONTH TO H2-MONTH
            MOVE WS-DAY TO H2-DAY
-           MOVE WS-YEAR TO H2-YEAR 
+           MOVE WS-YEAR TO H2-YEAR
+        .
+
+       160-CHECK-FOR-RESTART-ROUTINE.
+
+           OPEN INPUT RESTART-FILE
+
+           EVALUATE WS-RESTART-STATUS
+               WHEN "35"
+                   CONTINUE
+               WHEN OTHER
+                   PERFORM UNTIL WS-RESTART-EOF-SW = "Y"
+                       READ RESTART-FILE
+                           AT END
+                               MOVE "Y" TO WS-RESTART-EOF-SW
+                           NOT AT END
+                               MOVE "YES" TO WS-RESTART-SW
+                               MOVE CP-RECORD-COUNT
+                                   TO WS-RESTART-SKIP-COUNT
+                               MOVE CP-CUSTOMER-ID-HOLD
+                                   TO CUSTOMER-ID-HOLD
+                               MOVE CP-GRAND-QTY-SOLD-TOTAL
+                                   TO WS-GRAND-QTY-SOLD-TOTAL
+                               MOVE CP-GRAND-SALES-VALUE-TOTAL
+                                   TO WS-GRAND-SALES-VALUE-TOTAL
+                       END-READ
+                   END-PERFORM
+                   CLOSE RESTART-FILE
+           END-EVALUATE
+
+           OPEN OUTPUT RESTART-FILE
+        .
+
+       170-VALIDATE-SALES-FILE-ROUTINE.
+
+           PERFORM UNTIL NO-MORE-DATA = "Y"
+               READ SALES-IN-FILE
+                   AT END
+                       MOVE "Y" TO NO-MORE-DATA
+                   NOT AT END
+                       PERFORM 175-VALIDATE-SALES-RECORD-ROUTINE
+               END-READ
+           END-PERFORM
+
+           CLOSE SALES-IN-FILE
+                 GOOD-SALES-FILE
+                 SALES-REJECT-FILE
+
+           MOVE "N" TO NO-MORE-DATA
+           OPEN INPUT GOOD-SALES-FILE
+        .
+
+       175-VALIDATE-SALES-RECORD-ROUTINE.
+
+           MOVE "YES" TO WS-VALID-RECORD-SW
+
+           EVALUATE TRUE
+               WHEN SR-CUSTOMER-ID NOT NUMERIC
+                   MOVE "NO" TO WS-VALID-RECORD-SW
+                   MOVE "01" TO WS-REJECT-REASON-CODE
+                   MOVE "NON-NUMERIC CUSTOMER ID"
+                       TO WS-REJECT-REASON-TEXT
+
+               WHEN SR-QUANTITY-SOLD NOT NUMERIC
+                   MOVE "NO" TO WS-VALID-RECORD-SW
+                   MOVE "02" TO WS-REJECT-REASON-CODE
+                   MOVE "ZERO OR INVALID QUANTITY SOLD"
+                       TO WS-REJECT-REASON-TEXT
+
+               WHEN SR-TRANSACTION-TYPE = "R"
+                       AND SR-QUANTITY-SOLD NOT LESS THAN ZERO
+                   MOVE "NO" TO WS-VALID-RECORD-SW
+                   MOVE "04" TO WS-REJECT-REASON-CODE
+                   MOVE "RETURN QTY MUST BE NEGATIVE"
+                       TO WS-REJECT-REASON-TEXT
+
+               WHEN SR-TRANSACTION-TYPE NOT = "R"
+                       AND SR-QUANTITY-SOLD NOT GREATER THAN ZERO
+                   MOVE "NO" TO WS-VALID-RECORD-SW
+                   MOVE "02" TO WS-REJECT-REASON-CODE
+                   MOVE "ZERO OR INVALID QUANTITY SOLD"
+                       TO WS-REJECT-REASON-TEXT
+
+               WHEN SR-COST-PER-ITEM NOT NUMERIC
+                       OR SR-COST-PER-ITEM = ZERO
+                   MOVE "NO" TO WS-VALID-RECORD-SW
+                   MOVE "03" TO WS-REJECT-REASON-CODE
+                   MOVE "ZERO OR INVALID COST PER ITEM"
+                       TO WS-REJECT-REASON-TEXT
+
+               WHEN SR-TRANSACTION-DATE NOT NUMERIC
+                       OR SR-TRANSACTION-DATE = ZERO
+                   MOVE "NO" TO WS-VALID-RECORD-SW
+                   MOVE "05" TO WS-REJECT-REASON-CODE
+                   MOVE "ZERO OR INVALID TRANS DATE"
+                       TO WS-REJECT-REASON-TEXT
+           END-EVALUATE
+
+           IF WS-VALID-RECORD-SW = "NO"
+               PERFORM 176-WRITE-REJECT-RECORD-ROUTINE
+               PERFORM 178-WRITE-EXCEPTION-LINE-ROUTINE
+               ADD 1 TO WS-EXCEPTION-COUNT
+           ELSE
+               MOVE SALES-RECORD TO GOOD-SALES-RECORD
+               WRITE GOOD-SALES-RECORD
+           END-IF
+        .
+
+       176-WRITE-REJECT-RECORD-ROUTINE.
+
+           MOVE SR-CUSTOMER-ID TO RJ-CUSTOMER-ID
+           MOVE SR-PRODUCT-ID TO RJ-PRODUCT-ID
+           MOVE WS-REJECT-REASON-CODE TO RJ-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO RJ-REASON-TEXT
+           MOVE SALES-RECORD TO RJ-RAW-RECORD
+
+           WRITE REJECT-RECORD
+        .
+
+       178-WRITE-EXCEPTION-LINE-ROUTINE.
+
+           IF WS-FIRST-EXCEPTION-SW = "YES"
+               MOVE "NO" TO WS-FIRST-EXCEPTION-SW
+
+               WRITE REPORT-RECORD FROM EXCEPTION-HEADING-ONE
+                   AFTER ADVANCING PAGE
+
+               MOVE EXCEPTION-COLUMN-HEADING TO REPORT-RECORD
+               MOVE 2 TO PROPER-SPACING
+               PERFORM 300-WRITE-LINES-ROUTINE
+           END-IF
+
+           MOVE SR-CUSTOMER-ID TO EL-CUSTOMER-ID
+           MOVE SR-PRODUCT-ID TO EL-PRODUCT-ID
+           MOVE WS-REJECT-REASON-CODE TO EL-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO EL-REASON-TEXT
+
+           MOVE EXCEPTION-DETAIL-LINE TO REPORT-RECORD
+           MOVE 1 TO PROPER-SPACING
+           PERFORM 300-WRITE-LINES-ROUTINE
+        .
+
+       185-WRITE-EXCEPTION-SUMMARY-ROUTINE.
+
+           IF WS-EXCEPTION-COUNT = ZERO
+               WRITE REPORT-RECORD FROM NO-EXCEPTIONS-LINE
+                   AFTER ADVANCING PAGE
+           ELSE
+               MOVE WS-EXCEPTION-COUNT TO EL-EXCEPTION-COUNT
+               MOVE EXCEPTION-TOTAL-LINE TO REPORT-RECORD
+               MOVE 2 TO PROPER-SPACING
+               PERFORM 300-WRITE-LINES-ROUTINE
+           END-IF
         .
 
        200-WRITE-REPORT-HEADERS-ROUTINE.
@@ -234,48 +571,81 @@
        350-READ-INPUT-FILE-ROUTINE.
 
            PERFORM UNTIL NO-MORE-DATA = "Y"
-               READ SALES-IN-FILE
-                   AT END  
+               READ GOOD-SALES-FILE
+                   AT END
                        MOVE "Y" TO NO-MORE-DATA
-                   NOT AT END  
-                       PERFORM 400-PROCESS-SALES-FILE-ROUTINE
+                   NOT AT END
+                       ADD 1 TO WS-CHECKPOINT-RECORD-COUNT
+                       IF WS-RESTART-SW = "YES"
+                               AND WS-CHECKPOINT-RECORD-COUNT
+                                   NOT GREATER THAN
+                                       WS-RESTART-SKIP-COUNT
+                           CONTINUE
+                       ELSE
+                           MOVE GOOD-SALES-RECORD TO SALES-RECORD
+                           PERFORM 400-PROCESS-SALES-FILE-ROUTINE
+                       END-IF
                END-READ
-           END-PERFORM    
+           END-PERFORM
         .
 
        400-PROCESS-SALES-FILE-ROUTINE.
       ***********************
+      *    CALCULATE SALES VALUE AND POST THE GRAND TOTALS FOR THIS
+      *    RECORD BEFORE ANY CONTROL BREAK BELOW.  WS-CHECKPOINT-
+      *    RECORD-COUNT WAS ALREADY BUMPED FOR THIS RECORD BACK IN
+      *    350-READ-INPUT-FILE-ROUTINE, SO THE GRAND TOTALS A
+      *    CHECKPOINT WRITES OUT OF 500-CONTROL-BREAK MUST ALSO
+      *    INCLUDE THIS RECORD OR A RESTART WILL DROP IT -- IT IS
+      *    SKIPPED ON THE WAY BACK IN AS ALREADY COUNTED
+           MULTIPLY SR-QUANTITY-SOLD BY SR-COST-PER-ITEM
+               GIVING WS-DF-SALES-VALUE
+
+           ADD SR-QUANTITY-SOLD TO WS-GRAND-QTY-SOLD-TOTAL
+           ADD WS-DF-SALES-VALUE TO WS-GRAND-SALES-VALUE-TOTAL
+
            EVALUATE TRUE
                WHEN FIRST-RECORD = "YES"
                    MOVE "NO" TO FIRST-RECORD
                    MOVE SR-CUSTOMER-ID TO CUSTOMER-ID-HOLD
-           
+                   MOVE SR-CUSTOMER-NAME TO CUSTOMER-NAME-HOLD
+                   MOVE SR-TRANSACTION-DATE TO WS-TRANS-DATE-HOLD
+
                WHEN SR-CUSTOMER-ID NOT EQUAL CUSTOMER-ID-HOLD
                    PERFORM 500-CONTROL-BREAK
+                   MOVE SR-CUSTOMER-NAME TO CUSTOMER-NAME-HOLD
+                   MOVE SR-TRANSACTION-DATE TO WS-TRANS-DATE-HOLD
+
+      *        A CUSTOMER'S RECORDS CAN CARRY MORE THAN ONE
+      *        TRANSACTION DATE WHEN AN EXTRACT CONTAINS BACKLOGGED
+      *        ACTIVITY -- ROLL THE HISTORY FILE BY TRANSACTION DATE
+      *        SO A PERIOD REPORT REFLECTS WHEN SALES REALLY HAPPENED
+               WHEN SR-TRANSACTION-DATE NOT EQUAL WS-TRANS-DATE-HOLD
+                   PERFORM 520-WRITE-HISTORY-ROUTINE
+                   MOVE SR-TRANSACTION-DATE TO WS-TRANS-DATE-HOLD
            END-EVALUATE
-      *********************** 
-      
+      ***********************
+
+           PERFORM 420-CHECK-CUSTOMER-MASTER-ROUTINE
+
            MOVE SR-PRODUCT-ID TO DL-PRODUCT-ID
            MOVE SR-PRODUCT-NAME TO DL-PRODUCT-NAME
            MOVE SR-QUANTITY-SOLD TO DL-QUANTITY-SOLD
+           MOVE WS-DF-SALES-VALUE TO DL-SALES-VALUE
 
-      *    CALCULATE SALES VALUE FOR EACH DETAIL LINE
-           MULTIPLY SR-QUANTITY-SOLD BY SR-COST-PER-ITEM 
-               GIVING WS-DF-SALES-VALUE
-           MOVE WS-DF-SALES-VALUE TO DL-SALES-VALUE   
-     
       *    CALCULATE RUNNING GROUP TOTAL FOR QUANTITY SOLD
            ADD SR-QUANTITY-SOLD TO WS-GROUP-QTY-SOLD-TOTAL
-       
+
       *    CALCULATE RUNNING GROUP TOTAL FOR SALES VALUE
            ADD WS-DF-SALES-VALUE TO WS-GROUP-SALES-VALUE-TOTAL
-     
-      *    CALCULATE RUNNING GRAND TOTAL FOR QTY SOLD
-           ADD SR-QUANTITY-SOLD TO WS-GRAND-QTY-SOLD-TOTAL
-     
-      *    CALCULATE RUNNING GRAND TOTAL FOR SALES VALUE
-           ADD WS-DF-SALES-VALUE TO WS-GRAND-SALES-VALUE-TOTAL
-                  
+
+      *    CALCULATE RUNNING HISTORY TOTAL FOR THE CURRENT
+      *    TRANSACTION DATE SUB-GROUP
+           ADD SR-QUANTITY-SOLD TO WS-HIST-QTY-SOLD-TOTAL
+           ADD WS-DF-SALES-VALUE TO WS-HIST-SALES-VALUE-TOTAL
+
+           PERFORM 450-WRITE-CSV-RECORD-ROUTINE
+
            EVALUATE TRUE
                WHEN GROUP-FIRST-RECORD = "YES"
                    MOVE "NO" TO GROUP-FIRST-RECORD
@@ -294,11 +664,84 @@
            END-EVALUATE
         .
 
+       450-WRITE-CSV-RECORD-ROUTINE.
+
+      *    WS-CSV-QUANTITY AND WS-CSV-SALES-VALUE ARE ZERO-
+      *    SUPPRESSED EDITED FIELDS, SO THEY CARRY LEADING SPACES
+      *    AHEAD OF THE SIGN/DIGITS.  STRINGING THEM IN WHOLE WOULD
+      *    LEAVE THOSE SPACES IN THE CSV CELL, WHICH SPREADSHEETS
+      *    THEN IMPORT AS TEXT RATHER THAN A NUMBER -- TALLY OFF THE
+      *    LEADING SPACES AND STRING ONLY THE SIGNIFICANT PART
+           MOVE SR-QUANTITY-SOLD TO WS-CSV-QUANTITY
+           MOVE WS-DF-SALES-VALUE TO WS-CSV-SALES-VALUE
+
+           MOVE 0 TO WS-CSV-QTY-LEAD-SPACES
+           MOVE 0 TO WS-CSV-VALUE-LEAD-SPACES
+           INSPECT WS-CSV-QUANTITY
+               TALLYING WS-CSV-QTY-LEAD-SPACES FOR LEADING SPACE
+           INSPECT WS-CSV-SALES-VALUE
+               TALLYING WS-CSV-VALUE-LEAD-SPACES FOR LEADING SPACE
+
+           MOVE SPACES TO CSV-DETAIL-RECORD
+           STRING SR-CUSTOMER-ID       DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  SR-PRODUCT-ID        DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  SR-PRODUCT-NAME      DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-CSV-QUANTITY (WS-CSV-QTY-LEAD-SPACES + 1 : )
+                                       DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  WS-CSV-SALES-VALUE (WS-CSV-VALUE-LEAD-SPACES + 1 : )
+                                       DELIMITED BY SIZE
+               INTO CSV-DETAIL-RECORD
+           END-STRING
+
+           WRITE CSV-DETAIL-RECORD
+        .
+
+       420-CHECK-CUSTOMER-MASTER-ROUTINE.
+
+           MOVE SPACE TO DL-DISCREPANCY-FLAG
+           MOVE SPACES TO CM-CUSTOMER-NAME
+           MOVE SR-CUSTOMER-ID TO CM-CUSTOMER-ID
+
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   MOVE "*" TO DL-DISCREPANCY-FLAG
+                   MOVE "CUST NOT ON MASTER"
+                       TO WS-DISCREPANCY-REASON
+                   PERFORM 425-WRITE-DISCREPANCY-ROUTINE
+               NOT INVALID KEY
+                   IF CM-CUSTOMER-NAME NOT = SR-CUSTOMER-NAME
+                       MOVE "*" TO DL-DISCREPANCY-FLAG
+                       MOVE "NAME MISMATCH"
+                           TO WS-DISCREPANCY-REASON
+                       PERFORM 425-WRITE-DISCREPANCY-ROUTINE
+                   END-IF
+           END-READ
+        .
+
+       425-WRITE-DISCREPANCY-ROUTINE.
+
+           MOVE SR-CUSTOMER-ID TO DR-CUSTOMER-ID
+           MOVE SR-PRODUCT-ID TO DR-PRODUCT-ID
+           MOVE SR-CUSTOMER-NAME TO DR-TRANSACTION-NAME
+           MOVE CM-CUSTOMER-NAME TO DR-MASTER-NAME
+           MOVE WS-DISCREPANCY-REASON TO DR-REASON-TEXT
+
+           WRITE DISCREPANCY-RECORD
+
+           ADD 1 TO WS-DISCREPANCY-COUNT
+        .
+
        500-CONTROL-BREAK.
 
            MOVE WS-GROUP-QTY-SOLD-TOTAL TO GTL-QTY-SOLD
            MOVE WS-GROUP-SALES-VALUE-TOTAL TO GTL-SALES-VALUE
 
+           PERFORM 520-WRITE-HISTORY-ROUTINE
+
            MOVE GROUP-TOTAL-LINE TO REPORT-RECORD
 
            MOVE 2 TO PROPER-SPACING
@@ -314,7 +757,39 @@
 
            MOVE SR-CUSTOMER-ID TO CUSTOMER-ID-HOLD
            MOVE "YES" TO GROUP-FIRST-RECORD
-       
+
+           ADD 1 TO WS-GROUP-COUNT
+           DIVIDE WS-GROUP-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+               PERFORM 510-WRITE-CHECKPOINT-ROUTINE
+           END-IF
+        .
+
+       510-WRITE-CHECKPOINT-ROUTINE.
+
+           MOVE WS-CHECKPOINT-RECORD-COUNT TO CP-RECORD-COUNT
+           MOVE CUSTOMER-ID-HOLD TO CP-CUSTOMER-ID-HOLD
+           MOVE WS-GRAND-QTY-SOLD-TOTAL TO CP-GRAND-QTY-SOLD-TOTAL
+           MOVE WS-GRAND-SALES-VALUE-TOTAL
+               TO CP-GRAND-SALES-VALUE-TOTAL
+
+           WRITE CHECKPOINT-RECORD
+        .
+
+       520-WRITE-HISTORY-ROUTINE.
+
+           MOVE WS-TRANS-DATE-HOLD TO CH-TRANS-DATE
+           MOVE CUSTOMER-ID-HOLD TO CH-CUSTOMER-ID
+           MOVE CUSTOMER-NAME-HOLD TO CH-CUSTOMER-NAME
+           MOVE WS-HIST-QTY-SOLD-TOTAL TO CH-QTY-SOLD-TOTAL
+           MOVE WS-HIST-SALES-VALUE-TOTAL TO CH-SALES-VALUE-TOTAL
+
+           WRITE CUSTOMER-HISTORY-RECORD
+
+           MOVE ZEROES TO WS-HIST-QTY-SOLD-TOTAL
+           MOVE ZEROES TO WS-HIST-SALES-VALUE-TOTAL
         .
 
        550-END-OF-FILE-ROUTINE.
@@ -333,7 +808,19 @@
 
        600-CLOSE-ROUTINE.
            
-           CLOSE SALES-IN-FILE
+           CLOSE GOOD-SALES-FILE
+                 CUSTOMER-MASTER-FILE
+                 CUSTOMER-DISCREPANCY-FILE
                  SALES-REPORT-OUT-FILE
+                 SALES-CSV-FILE
+                 RESTART-FILE
+                 SALES-HISTORY-FILE
+
+      *    RUN COMPLETED SUCCESSFULLY - CLEAR THE RESTART FILE SO THE
+      *    NEXT RUN STARTS FROM RECORD ONE INSTEAD OF THIS RUN'S
+      *    LAST CHECKPOINT
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE
+
            STOP RUN
         .
