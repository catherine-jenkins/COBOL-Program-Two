@@ -0,0 +1,415 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProgramTwoPeriodSummary.
+       AUTHOR. R C JENKINS.
+      ****************************************************************
+      * This is a companion to ProgramTwo that reports sales activity
+      * across more than one day's extract.  Every run of ProgramTwo
+      * appends one rolled-up record per customer per transaction date
+      * to SalesHistoryFile.dat (an extract with backlogged activity
+      * can produce more than one record for the same customer in a
+      * single run); this program reads that accumulated history,
+      * keeps only the records that fall in the operator's requested
+      * period (today, the trailing week, the current month, or
+      * year-to-date), and prints a per-customer summary for just
+      * that window.
+      ****************************************************************
+      * INPUT:
+      *    The SALES HISTORY FILE contains one record per customer per
+      *    transaction date seen in a prior ProgramTwo run (see
+      *    HISTREC copybook):
+      *         1. TRANSACTION DATE
+      *         2. CUSTOMER ID
+      *         3. CUSTOMER NAME
+      *         4. QUANTITY SOLD TOTAL
+      *         5. SALES VALUE TOTAL
+      *    The operator is prompted at the console for the reporting
+      *    period: D = daily, W = weekly, M = monthly, Y = year-to-
+      *    date.
+      ****************************************************************
+      * OUTPUT:
+      *    The PERIOD SALES REPORT contains the following:
+      *       DETAIL LINE:
+      *         1. CUSTOMER ID
+      *         2. CUSTOMER NAME
+      *         3. QUANTITY SOLD TOTAL
+      *         4. SALES VALUE TOTAL
+      ****************************************************************
+      * CALCULATIONS:
+      *    ACCUMULATE PER-CUSTOMER QUANTITY SOLD TOTAL FOR THE PERIOD
+      *    ACCUMULATE PER-CUSTOMER SALES VALUE TOTAL FOR THE PERIOD
+      *    ACCUMULATE GRAND TOTALS ACROSS ALL CUSTOMERS FOR THE PERIOD
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-HISTORY-FILE
+               ASSIGN TO 'SalesHistoryFile.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-HISTORY-FILE
+               ASSIGN TO 'PR2PS20S.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'PR2PS20W.tmp'.
+           SELECT SALES-REPORT-OUT-FILE
+               ASSIGN TO PRINTER 'PeriodSalesReport.txt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SALES-HISTORY-FILE
+           RECORD CONTAINS 53 CHARACTERS.
+
+           COPY HISTREC.
+
+       FD  SORTED-HISTORY-FILE
+           RECORD CONTAINS 53 CHARACTERS.
+
+           COPY HISTREC
+               REPLACING ==CUSTOMER-HISTORY-RECORD== BY
+                         ==SORTED-HISTORY-RECORD==.
+
+       SD  SORT-WORK-FILE
+           RECORD CONTAINS 53 CHARACTERS.
+
+           COPY HISTREC
+               REPLACING ==CUSTOMER-HISTORY-RECORD== BY
+                         ==SORT-HISTORY-RECORD==.
+
+       FD  SALES-REPORT-OUT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  REPORT-RECORD                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-E0F-FLAGS.
+           05 NO-MORE-DATA                 PIC X       VALUE "N".
+           05 FIRST-RECORD                 PIC X(3)    VALUE "YES".
+           05 CUSTOMER-ID-HOLD             PIC 9(5).
+           05 CUSTOMER-NAME-HOLD           PIC X(25).
+           05 WS-GROUP-HAS-DATA-SW         PIC X(3)    VALUE "NO".
+
+       01  WS-PERIOD-FIELDS.
+           05 WS-PERIOD-MODE               PIC X(1)    VALUE "D".
+           05 WS-TODAY-CC                  PIC 9(8)    VALUE 0.
+           05 WS-WEEK-CUTOFF-CC            PIC 9(8)    VALUE 0.
+           05 WS-DATE-TEMP                 PIC 9(8)    VALUE 0.
+           05 WS-DATE-INTEGER              PIC S9(7)   VALUE 0.
+           05 WS-CUTOFF-INTEGER            PIC S9(7)   VALUE 0.
+
+       01  WS-DATE.
+           05 WS-YEAR                      PIC 99.
+           05 WS-MONTH                     PIC 99.
+           05 WS-DAY                       PIC 99.
+
+       01  WS-REPORT-FIELDS.
+           05 PROPER-SPACING               PIC 9       VALUE 1.
+
+       01  WS-GROUP-TOTAL-FIELDS.
+           05 WS-GROUP-QTY-SOLD-TOTAL      PIC S9(6)    VALUE 0.
+           05 WS-GROUP-SALES-VALUE-TOTAL   PIC S9(7)V99 VALUE 0.
+
+       01  WS-GRAND-TOTAL-FIELDS.
+           05 WS-GRAND-QTY-SOLD-TOTAL      PIC S9(7)    VALUE 0.
+           05 WS-GRAND-SALES-VALUE-TOTAL   PIC S9(8)V99 VALUE 0.
+
+      ********************    OUTPUT AREA    *************************
+
+       01  REPORT-HEADING-ONE.
+           05                      PIC X(34)       VALUE SPACES.
+           05                      PIC X(11)       VALUE "ASHRALS LTD".
+           05                      PIC X(34)       VALUE SPACES.
+
+       01  REPORT-HEADING-TWO.
+           05                      PIC X(10)       VALUE SPACES.
+           05  H2-DATE.
+               10  H2-MONTH        PIC 99.
+               10                  PIC X           VALUE "/".
+               10  H2-DAY          PIC 99.
+               10                  PIC X           VALUE "/".
+               10  H2-YEAR         PIC 99.
+           05                      PIC X(3)        VALUE SPACES.
+           05  H2-PERIOD-NAME          PIC X(25)   VALUE SPACES.
+           05                      PIC X(18)   VALUE SPACES.
+           05                      PIC X(3)    VALUE "RCJ".
+           05                      PIC X(10)    VALUE SPACES.
+
+       01  COLUMN-HEADING-THREE.
+           05                      PIC X(2)    VALUE SPACES.
+           05                      PIC X(8)    VALUE "CUSTOMER".
+           05                      PIC X(27)   VALUE SPACES.
+           05                      PIC X(3)    VALUE "QTY".
+           05                      PIC X(8)    VALUE SPACES.
+           05                      PIC X(5)    VALUE "SALES".
+           05                      PIC X(10)   VALUE SPACES.
+
+       01  COLUMN-HEADING-FOUR.
+           05                      PIC X(10)   VALUE SPACES.
+           05                      PIC X(2)    VALUE "ID".
+           05                      PIC X(4)    VALUE SPACES.
+           05                      PIC X(4)    VALUE "NAME".
+           05                      PIC X(19)   VALUE SPACES.
+           05                      PIC x(4)    VALUE "SOLD".
+           05                      PIC X(5)    VALUE SPACES.
+           05                      PIC X(5)    VALUE "VALUE".
+           05                      PIC X(10)   VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  DL-CUSTOMER-ID      PIC 9(5).
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  DL-CUSTOMER-NAME    PIC X(25).
+           05  FILLER              PIC X(2)    VALUE SPACES.
+           05  DL-QTY-SOLD-TOTAL   PIC -ZZZ,ZZ9.
+           05  FILLER              PIC X(3)    VALUE SPACES.
+           05  DL-SALES-VALUE-TOT  PIC $Z,ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(5)    VALUE SPACES.
+
+       01  GROUP-TOTAL-LINE.
+           05  FILLER              PIC X(41)       VALUE SPACES.
+           05                      PIC X(6)        VALUE "TOTAL:".
+           05  FILLER              PIC X(2)        VALUE SPACES.
+           05  GTL-QTY-SOLD        PIC ZZZ,ZZ9-.
+           05  FILLER              PIC X(3)        VALUE SPACES.
+           05  GTL-SALES-VALUE     PIC $Z,ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(8)        VALUE SPACES.
+
+       01  GRAND-TOTAL-QTY-SOLD-LINE.
+           05  FILLER              PIC X(31)       VALUE SPACES.
+           05                      PIC X(26)       VALUE
+                                          "GRAND TOTAL QUANTITY SOLD:".
+           05  FILLER              PIC X(4)        VALUE SPACES.
+           05  GRAND-TL-QTY-SOLD   PIC ZZ,ZZZ,ZZ9-.
+           05  FILLER              PIC X(10)       VALUE SPACES.
+
+       01  GRAND-TOTAL-SALES-VALUE-LINE.
+           05  FILLER              PIC X(28)       VALUE SPACES.
+           05                      PIC X(24)       VALUE
+                                           "GRAND TOTAL SALES VALUE:".
+           05  FILLER              PIC X(6)        VALUE SPACES.
+           05  GRAND-TL-SALES-VAL  PIC $ZZ,ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(10)       VALUE SPACES.
+
+      ****************************************************************
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+
+           PERFORM 150-HOUSEKEEPING
+           PERFORM 200-WRITE-REPORT-HEADERS-ROUTINE
+           PERFORM 250-WRITE-COLUMN-HEADERS-ROUTINE
+           PERFORM 350-READ-SORTED-FILE-ROUTINE
+           PERFORM 550-END-OF-FILE-ROUTINE
+           PERFORM 600-CLOSE-ROUTINE
+        .
+
+       150-HOUSEKEEPING.
+
+           DISPLAY
+               "ENTER PERIOD - D=DAILY, W=WEEKLY, M=MONTHLY, Y=YTD: "
+           ACCEPT WS-PERIOD-MODE FROM CONSOLE
+
+           ACCEPT WS-DATE FROM DATE
+           MOVE WS-MONTH TO H2-MONTH
+           MOVE WS-DAY TO H2-DAY
+           MOVE WS-YEAR TO H2-YEAR
+
+      *    BUILD TODAY'S DATE AS A CCYYMMDD VALUE SO IT CAN BE
+      *    COMPARED AGAINST THE CCYYMMDD TRANSACTION DATE ON EACH
+      *    HISTORY RECORD
+           ADD 20000000 TO WS-TODAY-CC
+           MULTIPLY WS-YEAR BY 10000 GIVING WS-DATE-TEMP
+           ADD WS-DATE-TEMP TO WS-TODAY-CC
+           MULTIPLY WS-MONTH BY 100 GIVING WS-DATE-TEMP
+           ADD WS-DATE-TEMP TO WS-TODAY-CC
+           ADD WS-DAY TO WS-TODAY-CC
+
+      *    THE WEEKLY CUTOFF NEEDS TRUE CALENDAR ARITHMETIC SO IT
+      *    STAYS CORRECT ACROSS A MONTH OR YEAR BOUNDARY
+           COMPUTE WS-DATE-INTEGER = FUNCTION INTEGER-OF-DATE
+               (WS-TODAY-CC)
+           COMPUTE WS-CUTOFF-INTEGER = WS-DATE-INTEGER - 6
+           COMPUTE WS-WEEK-CUTOFF-CC = FUNCTION DATE-OF-INTEGER
+               (WS-CUTOFF-INTEGER)
+
+           EVALUATE WS-PERIOD-MODE
+               WHEN "W"
+                   MOVE "TRAILING WEEK SALES RPT" TO H2-PERIOD-NAME
+               WHEN "M"
+                   MOVE "MONTH-TO-DATE SALES RPT" TO H2-PERIOD-NAME
+               WHEN "Y"
+                   MOVE "YEAR-TO-DATE SALES REPORT" TO H2-PERIOD-NAME
+               WHEN OTHER
+                   MOVE "D" TO WS-PERIOD-MODE
+                   MOVE "DAILY SALES REPORT" TO H2-PERIOD-NAME
+           END-EVALUATE
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY CH-CUSTOMER-ID OF SORT-HISTORY-RECORD
+               USING SALES-HISTORY-FILE
+               GIVING SORTED-HISTORY-FILE
+
+           OPEN INPUT  SORTED-HISTORY-FILE
+                OUTPUT SALES-REPORT-OUT-FILE
+        .
+
+       200-WRITE-REPORT-HEADERS-ROUTINE.
+
+           WRITE REPORT-RECORD FROM REPORT-HEADING-ONE
+               AFTER ADVANCING PAGE.
+
+           MOVE REPORT-HEADING-TWO TO REPORT-RECORD
+           PERFORM 300-WRITE-LINES-ROUTINE
+        .
+
+       250-WRITE-COLUMN-HEADERS-ROUTINE.
+
+           MOVE 3 TO PROPER-SPACING
+           MOVE COLUMN-HEADING-THREE TO REPORT-RECORD
+           PERFORM 300-WRITE-LINES-ROUTINE
+
+           MOVE 1 TO PROPER-SPACING
+           MOVE COLUMN-HEADING-FOUR TO REPORT-RECORD
+           PERFORM 300-WRITE-LINES-ROUTINE
+
+           MOVE 1 TO PROPER-SPACING
+           MOVE SPACES TO REPORT-RECORD
+           PERFORM 300-WRITE-LINES-ROUTINE
+        .
+
+       300-WRITE-LINES-ROUTINE.
+
+           WRITE REPORT-RECORD
+               AFTER ADVANCING PROPER-SPACING
+        .
+
+       350-READ-SORTED-FILE-ROUTINE.
+
+           PERFORM UNTIL NO-MORE-DATA = "Y"
+               READ SORTED-HISTORY-FILE
+                   AT END
+                       MOVE "Y" TO NO-MORE-DATA
+                   NOT AT END
+                       PERFORM 400-PROCESS-HISTORY-RECORD-ROUTINE
+               END-READ
+           END-PERFORM
+
+           IF FIRST-RECORD = "NO"
+               PERFORM 500-CONTROL-BREAK
+           END-IF
+        .
+
+       400-PROCESS-HISTORY-RECORD-ROUTINE.
+
+           EVALUATE TRUE
+               WHEN FIRST-RECORD = "YES"
+                   MOVE "NO" TO FIRST-RECORD
+                   MOVE CH-CUSTOMER-ID OF SORTED-HISTORY-RECORD
+                       TO CUSTOMER-ID-HOLD
+                   MOVE CH-CUSTOMER-NAME OF SORTED-HISTORY-RECORD
+                       TO CUSTOMER-NAME-HOLD
+
+               WHEN CH-CUSTOMER-ID OF SORTED-HISTORY-RECORD
+                       NOT EQUAL CUSTOMER-ID-HOLD
+                   PERFORM 500-CONTROL-BREAK
+                   MOVE CH-CUSTOMER-ID OF SORTED-HISTORY-RECORD
+                       TO CUSTOMER-ID-HOLD
+                   MOVE CH-CUSTOMER-NAME OF SORTED-HISTORY-RECORD
+                       TO CUSTOMER-NAME-HOLD
+           END-EVALUATE
+
+           IF CH-CUSTOMER-NAME OF SORTED-HISTORY-RECORD
+                   NOT = CUSTOMER-NAME-HOLD
+               MOVE CH-CUSTOMER-NAME OF SORTED-HISTORY-RECORD
+                   TO CUSTOMER-NAME-HOLD
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-PERIOD-MODE = "D"
+                       AND CH-TRANS-DATE OF SORTED-HISTORY-RECORD
+                           = WS-TODAY-CC
+                   PERFORM 430-ACCUMULATE-HISTORY-ROUTINE
+               WHEN WS-PERIOD-MODE = "W"
+                       AND CH-TRANS-DATE OF SORTED-HISTORY-RECORD
+                           NOT LESS THAN WS-WEEK-CUTOFF-CC
+                       AND CH-TRANS-DATE OF SORTED-HISTORY-RECORD
+                           NOT GREATER THAN WS-TODAY-CC
+                   PERFORM 430-ACCUMULATE-HISTORY-ROUTINE
+               WHEN WS-PERIOD-MODE = "M"
+                       AND CH-TRANS-DATE OF SORTED-HISTORY-RECORD (1:6)
+                           = WS-TODAY-CC (1:6)
+                       AND CH-TRANS-DATE OF SORTED-HISTORY-RECORD
+                           NOT GREATER THAN WS-TODAY-CC
+                   PERFORM 430-ACCUMULATE-HISTORY-ROUTINE
+               WHEN WS-PERIOD-MODE = "Y"
+                       AND CH-TRANS-DATE OF SORTED-HISTORY-RECORD (1:4)
+                           = WS-TODAY-CC (1:4)
+                       AND CH-TRANS-DATE OF SORTED-HISTORY-RECORD
+                           NOT GREATER THAN WS-TODAY-CC
+                   PERFORM 430-ACCUMULATE-HISTORY-ROUTINE
+           END-EVALUATE
+        .
+
+       430-ACCUMULATE-HISTORY-ROUTINE.
+
+           MOVE "YES" TO WS-GROUP-HAS-DATA-SW
+
+           ADD CH-QTY-SOLD-TOTAL OF SORTED-HISTORY-RECORD
+               TO WS-GROUP-QTY-SOLD-TOTAL
+           ADD CH-SALES-VALUE-TOTAL OF SORTED-HISTORY-RECORD
+               TO WS-GROUP-SALES-VALUE-TOTAL
+        .
+
+       500-CONTROL-BREAK.
+
+           IF WS-GROUP-HAS-DATA-SW = "YES"
+               MOVE CUSTOMER-ID-HOLD TO DL-CUSTOMER-ID
+               MOVE CUSTOMER-NAME-HOLD TO DL-CUSTOMER-NAME
+               MOVE WS-GROUP-QTY-SOLD-TOTAL TO DL-QTY-SOLD-TOTAL
+               MOVE WS-GROUP-SALES-VALUE-TOTAL TO DL-SALES-VALUE-TOT
+
+               MOVE DETAIL-LINE TO REPORT-RECORD
+               MOVE 1 TO PROPER-SPACING
+               PERFORM 300-WRITE-LINES-ROUTINE
+
+               MOVE WS-GROUP-QTY-SOLD-TOTAL TO GTL-QTY-SOLD
+               MOVE WS-GROUP-SALES-VALUE-TOTAL TO GTL-SALES-VALUE
+               MOVE GROUP-TOTAL-LINE TO REPORT-RECORD
+               MOVE 1 TO PROPER-SPACING
+               PERFORM 300-WRITE-LINES-ROUTINE
+
+               ADD WS-GROUP-QTY-SOLD-TOTAL TO WS-GRAND-QTY-SOLD-TOTAL
+               ADD WS-GROUP-SALES-VALUE-TOTAL
+                   TO WS-GRAND-SALES-VALUE-TOTAL
+           END-IF
+
+           MOVE "NO" TO WS-GROUP-HAS-DATA-SW
+           MOVE ZEROES TO WS-GROUP-QTY-SOLD-TOTAL
+           MOVE ZEROES TO WS-GROUP-SALES-VALUE-TOTAL
+        .
+
+       550-END-OF-FILE-ROUTINE.
+
+           MOVE WS-GRAND-QTY-SOLD-TOTAL TO GRAND-TL-QTY-SOLD
+           MOVE GRAND-TOTAL-QTY-SOLD-LINE TO REPORT-RECORD
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 300-WRITE-LINES-ROUTINE
+
+           MOVE WS-GRAND-SALES-VALUE-TOTAL TO GRAND-TL-SALES-VAL
+           MOVE GRAND-TOTAL-SALES-VALUE-LINE TO REPORT-RECORD
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 300-WRITE-LINES-ROUTINE
+        .
+
+       600-CLOSE-ROUTINE.
+
+           CLOSE SORTED-HISTORY-FILE
+                 SALES-REPORT-OUT-FILE
+           STOP RUN
+        .
